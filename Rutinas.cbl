@@ -9,20 +9,50 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+      *LISTA DE VERIFICACION DE ALTA DE UN TRABAJADOR NUEVO, CADA
+      *ETAPA SE MARCA "S" CONFORME SE COMPLETA
+       77 WS-ID-NUEVO                      PIC 9(04).
+       01 WS-CHECKLIST.
+           02 WS-CL-GAFETE                 PIC X(01) VALUE "N".
+           02 WS-CL-ACCESO                 PIC X(01) VALUE "N".
+           02 WS-CL-NOMINA                 PIC X(01) VALUE "N".
+           02 WS-CL-ORIENTACION            PIC X(01) VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *Funciona como metodos con codigo independiente que pueden ser llamados con la Ã¡labra reservada PERFORM
-       RUTINA01.
-           DISPLAY "Esta es la rutina 1."
+           DISPLAY "Ingrese el ID del trabajador nuevo: "
+           ACCEPT WS-ID-NUEVO.
+           PERFORM RUTINA01.
+           PERFORM RUTINA02.
            PERFORM RUTINA03.
-       RUTINA02.
-           DISPLAY "Esta es la rutina 2."
            PERFORM RUTINA04.
+           PERFORM MUESTRA-CHECKLIST.
+           STOP RUN.
+
+       RUTINA01.
+           DISPLAY "Gafete emitido para el trabajador " WS-ID-NUEVO.
+           MOVE "S" TO WS-CL-GAFETE.
+
+       RUTINA02.
+           DISPLAY "Acceso a sistemas solicitado para " WS-ID-NUEVO.
+           MOVE "S" TO WS-CL-ACCESO.
+
        RUTINA03.
-           DISPLAY "Esta es la rutina 3."
-           PERFORM RUTINA02.
+           DISPLAY "Alta de nomina en NOMINA registrada para "
+                   WS-ID-NUEVO.
+           MOVE "S" TO WS-CL-NOMINA.
+
        RUTINA04.
-           DISPLAY "Esta es la rutina 4."
-           DISPLAY "Finaliza el programa."
-            STOP RUN.
+           DISPLAY "Orientacion programada para " WS-ID-NUEVO.
+           MOVE "S" TO WS-CL-ORIENTACION.
+
+       MUESTRA-CHECKLIST.
+           DISPLAY "=== CHECKLIST DE ALTA, TRABAJADOR " WS-ID-NUEVO
+                   " ===".
+           DISPLAY "Gafete emitido:           " WS-CL-GAFETE.
+           DISPLAY "Acceso a sistemas:        " WS-CL-ACCESO.
+           DISPLAY "Alta en NOMINA:           " WS-CL-NOMINA.
+           DISPLAY "Orientacion programada:   " WS-CL-ORIENTACION.
+
        END PROGRAM RUTINAS.
