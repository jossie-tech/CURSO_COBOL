@@ -6,30 +6,326 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOMINA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *ARCHIVO MAESTRO DE TRABAJADORES, SE USA PARA QUE LA PLANTILLA
+      *SOBREVIVA ENTRE EJECUCIONES DEL PROGRAMA
+           SELECT F-TRABAJADORES
+           ASSIGN TO "TRABAJADORES.DAT"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS FT-ID
+           FILE STATUS IS WS-FT-STATUS.
+
+      *ARCHIVO DE CONTROL DEL FOLIO, GUARDA EL ULTIMO ID ASIGNADO PARA
+      *QUE LA NUMERACION NO SE REINICIE NI SE REPITA ENTRE EJECUCIONES
+           SELECT F-SECUENCIA
+           ASSIGN TO "NOMSEC.DAT"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS SC-CLAVE
+           FILE STATUS IS WS-SC-STATUS.
+
+      *ARCHIVO DE CONFIGURACION, GUARDA LOS VALORES QUE ANTES ESTABAN
+      *FIJOS EN EL CODIGO (NOMBRE DE LA EMPRESA, TOPE DE TRABAJADORES
+      *E INCREMENTO DEL FOLIO)
+           SELECT F-CONFIGURACION
+           ASSIGN TO "NOMCFG.DAT"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS CF-CLAVE
+           FILE STATUS IS WS-CF-STATUS.
+
+      *BITACORA DE AUDITORIA, SE ABRE EN EXTEND Y SE CIERRA DESPUES DE
+      *CADA MOVIMIENTO, IGUAL QUE ARCHIVOSDB CON SU ARCHIVO DE
+      *EMPLEADOS
+           SELECT F-AUDITORIA
+           ASSIGN TO "NOMAUD.LOG"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-AUD-STATUS.
+
+      *ARCHIVO DE EXPORTACION DE NOMINA EN TEXTO PLANO, LISTO PARA
+      *IMPRIMIRSE O ABRIRSE EN OTRO PROGRAMA
+           SELECT F-EXPORTA
+           ASSIGN TO "NOMEXP.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-EXP-STATUS.
+
+      *POLIZA DE NOMINA EN ANCHO FIJO, PARA IMPORTARSE DIRECTO EN EL
+      *SISTEMA DE CONTABILIDAD SIN RETRANSCRIBIR A MANO
+           SELECT F-GL
+           ASSIGN TO "NOMGL.TXT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-GL-STATUS.
+
+      *BITACORA DE TRABAJADORES DADOS DE BAJA, CON MOTIVO Y FECHA, SE
+      *ABRE EN EXTEND Y SE CIERRA DESPUES DE CADA BAJA, IGUAL QUE
+      *F-AUDITORIA
+           SELECT F-BAJAS
+           ASSIGN TO "NOMBAJAS.DAT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-TB-STATUS.
+
+      *CSV DE ALTAS MASIVAS, MISMA IDEA QUE EL "empleados.csv" DE
+      *ARCHIVOSDB, LA RUTA SE CAPTURA AL MOMENTO DE IMPORTAR
+           SELECT OPTIONAL F-CSV
+           ASSIGN TO WS-RUTA-CSV
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
+
+      *ARCHIVO DE EMPLEADOS DE ARCHIVOSDB, SE ABRE SOLO PARA LECTURA
+      *AL CONCILIAR LA PLANTILLA DE NOMINA CONTRA ESA OTRA FUENTE
+           SELECT OPTIONAL F-EMPLEADOSDB
+           ASSIGN TO WS-RUTA-EMPLEADOSDB
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS AR-ID
+           FILE STATUS IS WS-ARDB-STATUS.
+
+      *PRESUPUESTO POR DEPARTAMENTO QUE COMERCIO DEBITA AL COMPRAR,
+      *SE ABRE SOLO PARA LECTURA PARA MOSTRARLO JUNTO AL RESUMEN DE
+      *SUELDOS POR DEPARTAMENTO
+           SELECT OPTIONAL F-PRESUPUESTO
+           ASSIGN TO "PRESUPUESTO.DAT"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS PD-DEPARTAMENTO
+           FILE STATUS IS WS-PD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD F-TRABAJADORES.
+       01 FT-REGISTRO.
+           02 FT-ID                        PIC 9(04).
+           02 FT-NOMBRE                    PIC X(30).
+           02 FT-APELLIDO                  PIC X(30).
+           02 FT-EDAD                       PIC 9(02).
+           02 FT-SALARIO                   PIC S9(06)V99.
+           02 FT-DEPARTAMENTO              PIC 9(2) OCCURS 3 TIMES.
+           02 FT-ACTIVO                    PIC X(01).
+      *HORAS EXTRA Y GASTOS CAPTURADOS DESDE GENERALIDADES, SE SUMAN AL
+      *PAGO NETO EN 09-CALCULANOMINA Y EN LA EXPORTACION DE NOMINA
+           02 FT-HORAS-EXTRA               PIC 9(03).
+           02 FT-GASTOS                    PIC 9(05)V9(2).
+      *MONEDA EN QUE ESTA EXPRESADO FT-SALARIO (MXN, USD, ETC.), PARA
+      *LOS CONTRATISTAS QUE SE PAGAN EN UNA MONEDA DISTINTA A LA LOCAL
+           02 FT-MONEDA                    PIC X(03).
+
+       FD F-SECUENCIA.
+       01 SC-REGISTRO.
+           02 SC-CLAVE                     PIC X(01).
+           02 SC-ULTIMO-ID                 PIC 9(04).
+
+       FD F-CONFIGURACION.
+       01 CF-REGISTRO.
+           02 CF-CLAVE                     PIC X(01).
+           02 CF-EMPRESA                   PIC X(40).
+           02 CF-MAX-TRABAJADORES          PIC 9(04).
+           02 CF-INCREMENTO-ID             PIC 9(02).
+           02 CF-CONGELA-INICIO            PIC 9(02).
+           02 CF-CONGELA-FIN               PIC 9(02).
+
+       FD F-AUDITORIA.
+       01 AUD-REGISTRO.
+           02 AUD-FECHA                    PIC X(08).
+           02 AUD-HORA                     PIC X(08).
+           02 AUD-ID                       PIC 9(04).
+           02 AUD-ACCION                   PIC X(12).
+           02 AUD-CAMPO                    PIC X(15).
+           02 AUD-VALOR-ANTERIOR            PIC X(30).
+           02 AUD-VALOR-NUEVO              PIC X(30).
+
+       FD F-EXPORTA.
+       01 EXP-LINEA                        PIC X(80).
+
+       FD F-GL.
+       01 GL-LINEA                         PIC X(80).
+
+       FD F-BAJAS.
+       01 TB-REGISTRO.
+           02 TB-ID                        PIC 9(04).
+           02 TB-NOMBRE                    PIC X(30).
+           02 TB-APELLIDO                  PIC X(30).
+           02 TB-FECHA-BAJA                PIC X(08).
+           02 TB-MOTIVO                    PIC X(40).
+
+       FD F-CSV.
+       01 CSV-LINEA                        PIC X(120).
+
+      *MISMO LAYOUT DE EMPLEADOS-REGISTRO EN ARCHIVOSDB, CON PREFIJO
+      *AR- PARA NO CHOCAR CON LOS CAMPOS FT- DE ESTE PROGRAMA
+       FD F-EMPLEADOSDB.
+       01 AR-REGISTRO.
+           02 AR-ID                        PIC X(6).
+           02 AR-NOMBRE                    PIC X(25).
+           02 AR-APELLIDOS                 PIC X(35).
+           02 AR-EDAD                      PIC X(3).
+           02 AR-TELEFONO                  PIC X(9).
+           02 AR-DIRECCION                 PIC X(35).
+
+      *MISMO LAYOUT QUE EL FD F-PRESUPUESTO DE COMERCIO
+       FD F-PRESUPUESTO.
+       01 PD-REGISTRO.
+           02 PD-DEPARTAMENTO              PIC 9(02).
+           02 PD-GASTADO                   PIC S9(08)V99.
+
        WORKING-STORAGE SECTION.
-       01 WS-DATOS-TRABAJADOR OCCURS 100 TIMES DEPENDING ON WS-FIN
+       77 WS-FT-STATUS                     PIC X(02).
+       77 WS-FT-FIN-ARCHIVO                PIC X(01).
+       77 WS-SC-STATUS                     PIC X(02).
+       77 WS-ID-OK                         PIC X(01).
+       77 WS-CF-STATUS                     PIC X(02).
+       77 WS-AUD-STATUS                    PIC X(02).
+       77 WS-PD-STATUS                     PIC X(02).
+       77 WS-AUD-CONFIRMA                  PIC X(01).
+       77 WS-EXP-STATUS                    PIC X(02).
+       77 WS-GL-STATUS                     PIC X(02).
+       77 WS-GL-NETO-FMT                   PIC 9(07).99.
+       77 WS-TB-STATUS                     PIC X(02).
+       77 WS-TB-MOTIVO                     PIC X(40).
+       77 WS-TB-FIN-ARCHIVO                PIC X(01).
+      *IMPORTACION MASIVA DE ALTAS DESDE UN CSV DE
+      *NOMBRE,APELLIDO,EDAD,SALARIO,DEPARTAMENTO
+       77 WS-RUTA-CSV                      PIC X(80)
+           VALUE "NUEVOSHIRES.CSV".
+       77 WS-CSV-STATUS                    PIC X(02).
+       77 WS-CSV-FIN                       PIC X(01).
+       77 WS-CSV-NOMBRE-X                  PIC X(30).
+       77 WS-CSV-APELLIDO-X                PIC X(30).
+       77 WS-CSV-EDAD-X                    PIC X(02).
+       77 WS-CSV-SALARIO-X                 PIC X(08).
+       77 WS-CSV-DEPTO-X                   PIC X(02).
+      *CAMPOS EDITADOS PARA ARMAR EL RENGLON DEL REPORTE DE NOMINA
+       77 WS-EXP-BRUTO                     PIC ZZZZ9.99.
+       77 WS-EXP-ISR                       PIC ZZZZ9.99.
+       77 WS-EXP-IMSS                      PIC ZZZZ9.99.
+       77 WS-EXP-NETO                      PIC ZZZZ9.99.
+       77 WS-EMPRESA                       PIC X(40)
+           VALUE "MI EMPRESA".
+       77 WS-INCREMENTO-ID                 PIC 9(02) VALUE 10.
+
+      *ENCABEZADO DE REPORTE, ARMADO CON LA MISMA TECNICA DE CAMPOS
+      *ANIDADOS Y FILLER DE RELLENO QUE CONSTANTESFILLER/
+      *ESTRUCTURASANIDADAS, PARA QUE TODOS LOS REPORTES (LISTADO,
+      *RESUMEN POR DEPARTAMENTO, EXPORTACION) EMPIECEN CON LA MISMA
+      *FRANJA DE EMPRESA/TITULO/FECHA EN VEZ DE UN DISPLAY SUELTO
+       01 WS-ENCABEZADO-REPORTE.
+           05 WS-ENC-EMPRESA               PIC X(30) VALUE "MI EMPRESA".
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ENC-TITULO                PIC X(25) VALUE SPACES.
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-ENC-FECHA-ROTULO          PIC X(07) VALUE "FECHA: ".
+           05 WS-ENC-FECHA.
+               10 WS-ENC-ANO                PIC 9(04).
+               10 FILLER                    PIC X(01) VALUE "-".
+               10 WS-ENC-MES                PIC 9(02).
+               10 FILLER                    PIC X(01) VALUE "-".
+               10 WS-ENC-DIA                PIC 9(02).
+
+       77 WS-TITULO-REPORTE                PIC X(25).
+       01 WS-DATOS-TRABAJADOR OCCURS 1 TO 9999 TIMES DEPENDING ON WS-FIN
        INDEXED BY WS-INDICE.
-           02 WS-ID                        PIC 9(03).
+           02 WS-ID                        PIC 9(04).
            02 WS-NOMBRE                    PIC X(30).
            02 WS-APELLIDO                  PIC X(30).
            02 WS-EDAD                      PIC 9(02).
            02 WS-SALARIO                   PIC S9(06)V99.
+      *VISTA ALTERNA DE WS-SALARIO SIN CONVERSION, AL ESTILO DE
+      *EVALUATEREDEFINE, PARA MOSTRAR EL SUELDO SIN TENER QUE HACER
+      *UN MOVE A UN CAMPO EDITADO APARTE EN CADA LUGAR DONDE SE MUESTRA
+           02 WS-SALARIO-VISTA REDEFINES WS-SALARIO.
+               03 WS-SAL-ENTERO             PIC 9(06).
+               03 WS-SAL-CENTAVOS           PIC 9(02).
            02 WS-DEPARTAMENTO              PIC 9(2) OCCURS 3 TIMES.
-       77 WS-FIN                           PIC 9(03).
+           02 WS-ACTIVO                    PIC X(01).
+           02 WS-HORAS-EXTRA               PIC 9(03).
+           02 WS-GASTOS                    PIC 9(05)V9(2).
+      *MONEDA DE WS-SALARIO (MXN, USD, ETC.)
+           02 WS-MONEDA                    PIC X(03).
+       77 WS-FIN                           PIC 9(04).
        77 WS-SAL-FORMATO                   PIC ZZZZ9.99.
-       77 WS-CONTADOR                      PIC 9(02).
+       77 WS-PD-FORMATO                    PIC -ZZZZZZ9.99.
+       77 WS-CONTADOR                      PIC 9(04).
        77 WS-TERMINA                       PIC 9(01).
-       77 WS-RECORRE                       PIC 9(03).
-       77 WS-ID-SEARCH                     PIC 9(03).
+       77 WS-RECORRE                       PIC 9(04).
+       77 WS-ID-SEARCH                     PIC 9(04).
        77 WS-COL                           PIC 9(1).
+       77 WS-MAX-TRABAJADORES               PIC 9(04) VALUE 9999.
+      *MENSAJE Y RESULTADO DE 33-CONFIRMA-ACCION, LA RUTINA DE
+      *CONFIRMACION S/N COMPARTIDA POR TODO EL PROGRAMA
+       77 WS-CONFIRMA-MSG                  PIC X(60).
+       77 WS-CONFIRMA-RESULT               PIC X(01).
+      *TASAS DE DEDUCCION PARA EL CALCULO DE NOMINA
+       77 WS-PCT-ISR                       PIC 9V9999 VALUE 0.1600.
+       77 WS-PCT-IMSS                      PIC 9V9999 VALUE 0.0725.
+       77 WS-ISR-MONTO                     PIC S9(06)V99.
+       77 WS-IMSS-MONTO                    PIC S9(06)V99.
+       77 WS-NETO                          PIC S9(06)V99.
+      *TARIFA DE HORA EXTRA SOBRE EL SUELDO MENSUAL Y MONTO RESULTANTE
+      *DE PAGAR LAS HORAS EXTRA DEL TRABAJADOR, SUMADO AL NETO JUNTO
+      *CON LOS GASTOS A REEMBOLSAR CAPTURADOS EN GENERALIDADES
+       77 WS-TASA-HORA-EXTRA               PIC 9V9999 VALUE 0.0250.
+       77 WS-PAGO-HORAS-EXTRA              PIC S9(06)V99.
+      *ACUMULADORES PARA EL RESUMEN DE PLANTILLA Y SUELDO POR
+      *DEPARTAMENTO, EL SUBINDICE ES EL CODIGO DE DEPARTAMENTO + 1
+       01 WS-RESUMEN-DEPTO OCCURS 100 TIMES INDEXED BY WS-DEP-INDICE.
+           02 WS-RD-CANTIDAD               PIC 9(05).
+           02 WS-RD-TOTAL                  PIC S9(08)V99.
+       77 WS-DEP-IDX                       PIC 9(03).
+       77 WS-DEP-COD                       PIC 9(02).
+       77 WS-CAMPO-SEL                     PIC 9(01).
+       77 WS-CAMPO-SEL-OK                  PIC X(01).
+      *CRITERIOS PARA LA BUSQUEDA FILTRADA, CERO EQUIVALE A "SIN
+      *FILTRO" EN CADA CAMPO
+       77 WS-FILT-DEPTO                    PIC 9(02).
+       77 WS-FILT-SAL-MIN                  PIC S9(06)V99.
+       77 WS-FILT-SAL-MAX                  PIC S9(06)V99.
+       77 WS-FILT-DEPTO-OK                 PIC X(01).
+       77 WS-VALIDO                        PIC X(01).
+      *VENTANA DE CONGELAMIENTO DE FIN DE MES, CERO EN AMBOS CAMPOS
+      *DESACTIVA EL CONGELAMIENTO
+       77 WS-CONGELA-INICIO                PIC 9(02) VALUE ZERO.
+       77 WS-CONGELA-FIN                   PIC 9(02) VALUE ZERO.
+       77 WS-CONGELADO                     PIC X(01).
+      *RUTA Y CAMPOS DE CONTROL PARA LA CONCILIACION CONTRA ARCHIVOSDB
+       77 WS-RUTA-EMPLEADOSDB               PIC X(80)
+           VALUE "C:\Users\Esteban\empleados.csv".
+       77 WS-ARDB-STATUS                   PIC X(02).
+       77 WS-ARDB-ENCONTRADO                PIC X(01).
+       77 WS-ARDB-NOMBRE-COMPARA            PIC X(61).
+       77 WS-NOM-COMPARA                    PIC X(61).
+       01 WS-FECHA-HOY-G.
+           02 WS-ANO-HOY                   PIC 9(04).
+           02 WS-MES-HOY                   PIC 9(02).
+           02 WS-DIA-HOY                   PIC 9(02).
        01 WS-OPCION                        PIC A(01) VALUE SPACE.
            88 WS-OPC-ALTA                  VALUE 'A'.
            88 WS-OPC-CONSULTA              VALUE 'C'.
            88 WS-OPC-S                     VALUE 'S'.
            88 WS-OPC-N                     VALUE 'N'.
            88 WS-OPC-CONSULTA-TRABAJADOR   VALUE 'T'.
+           88 WS-OPC-NOMINA                VALUE 'P'.
+           88 WS-OPC-DEPARTAMENTOS         VALUE 'D'.
+           88 WS-OPC-CONFIGURACION         VALUE 'G'.
+           88 WS-OPC-MODIFICA              VALUE 'M'.
+           88 WS-OPC-BAJA                  VALUE 'B'.
+           88 WS-OPC-FILTRO                VALUE 'F'.
+           88 WS-OPC-EXPORTA                VALUE 'E'.
+           88 WS-OPC-REACTIVA              VALUE 'R'.
+           88 WS-OPC-CONCILIA              VALUE 'X'.
+           88 WS-OPC-CONTIENE              VALUE 'Q'.
+           88 WS-OPC-GL                    VALUE 'L'.
+           88 WS-OPC-BAJAS-RPT             VALUE 'Z'.
+           88 WS-OPC-IMPORTA-CSV           VALUE 'I'.
+
+      *CAMPOS PARA LA BUSQUEDA "CONTIENE" SOBRE NOMBRE Y APELLIDO,
+      *SIN DISTINGUIR MAYUSCULAS/MINUSCULAS, USANDO BUSCACAD. EL
+      *NOMBRE+APELLIDO CONCATENADOS SE ARMAN EN WS-NOM-COMPARA, IGUAL
+      *QUE EN LA CONCILIACION CONTRA ARCHIVOSDB
+       77 WS-CONTIENE-PATRON                PIC X(30).
+       77 WS-CONTIENE-PATRON-LONG           PIC 9(02).
+       77 WS-CONTIENE-ENCONTRO              PIC X(01).
 
 
        PROCEDURE DIVISION.
@@ -39,18 +335,166 @@
            DISPLAY "NOMINA TRABAJADORES".
            MOVE ZERO TO WS-TERMINA
                         WS-FIN
+           PERFORM 20-ABRIR-ARCHIVO-TRABAJADOR.
+           PERFORM 21-CARGAR-TRABAJADORES.
+           PERFORM 24-ABRIR-ARCHIVO-SECUENCIA.
+           PERFORM 25-ABRIR-ARCHIVO-CONFIG.
            PERFORM 03-MENU UNTIL WS-TERMINA = 1.
+           CLOSE F-TRABAJADORES.
+           CLOSE F-SECUENCIA.
+           CLOSE F-CONFIGURACION.
 
            STOP RUN.
 
+       20-ABRIR-ARCHIVO-TRABAJADOR.
+      *SI EL ARCHIVO NO EXISTE SE CREA VACIO ANTES DE ABRIRLO EN I-O
+           OPEN I-O F-TRABAJADORES.
+           IF WS-FT-STATUS = "35"
+                   OPEN OUTPUT F-TRABAJADORES
+                   CLOSE F-TRABAJADORES
+                   OPEN I-O F-TRABAJADORES
+           END-IF.
+
+       24-ABRIR-ARCHIVO-SECUENCIA.
+      *SI NO EXISTE EL FOLIO DE CONTROL SE CREA EN CERO
+           OPEN I-O F-SECUENCIA.
+           IF WS-SC-STATUS = "35"
+                   OPEN OUTPUT F-SECUENCIA
+                   CLOSE F-SECUENCIA
+                   OPEN I-O F-SECUENCIA
+           END-IF.
+           MOVE "1" TO SC-CLAVE.
+           READ F-SECUENCIA
+                   INVALID KEY
+                           MOVE ZERO TO SC-ULTIMO-ID
+                           WRITE SC-REGISTRO
+           END-READ.
+           MOVE SC-ULTIMO-ID TO WS-CONTADOR.
+
+       25-ABRIR-ARCHIVO-CONFIG.
+      *SI NO EXISTE LA CONFIGURACION SE CREA CON LOS VALORES POR
+      *DEFECTO QUE ANTES ESTABAN FIJOS EN EL CODIGO
+           OPEN I-O F-CONFIGURACION.
+           IF WS-CF-STATUS = "35"
+                   OPEN OUTPUT F-CONFIGURACION
+                   CLOSE F-CONFIGURACION
+                   OPEN I-O F-CONFIGURACION
+           END-IF.
+           MOVE "1" TO CF-CLAVE.
+           READ F-CONFIGURACION
+                   INVALID KEY
+                           MOVE WS-EMPRESA TO CF-EMPRESA
+                           MOVE WS-MAX-TRABAJADORES TO
+                                   CF-MAX-TRABAJADORES
+                           MOVE WS-INCREMENTO-ID TO CF-INCREMENTO-ID
+                           MOVE WS-CONGELA-INICIO TO CF-CONGELA-INICIO
+                           MOVE WS-CONGELA-FIN TO CF-CONGELA-FIN
+                           WRITE CF-REGISTRO
+           END-READ.
+           MOVE CF-EMPRESA TO WS-EMPRESA.
+           MOVE CF-MAX-TRABAJADORES TO WS-MAX-TRABAJADORES.
+           MOVE CF-INCREMENTO-ID TO WS-INCREMENTO-ID.
+           MOVE CF-CONGELA-INICIO TO WS-CONGELA-INICIO.
+           MOVE CF-CONGELA-FIN TO WS-CONGELA-FIN.
+
+       21-CARGAR-TRABAJADORES.
+      *RECUPERA LA PLANTILLA GUARDADA EN SESIONES ANTERIORES
+           MOVE "N" TO WS-FT-FIN-ARCHIVO.
+           START F-TRABAJADORES KEY IS NOT LESS THAN FT-ID
+                   INVALID KEY MOVE "S" TO WS-FT-FIN-ARCHIVO
+           END-START.
+           PERFORM 21-1-LEER-TRABAJADOR UNTIL WS-FT-FIN-ARCHIVO = "S".
+           IF WS-FIN > 0
+                   DISPLAY "Sesion reanudada, " WS-FIN
+                           " trabajadores recuperados"
+           END-IF.
+
+       21-1-LEER-TRABAJADOR.
+           READ F-TRABAJADORES NEXT RECORD
+                   AT END MOVE "S" TO WS-FT-FIN-ARCHIVO
+                   NOT AT END
+                           ADD 1 TO WS-FIN
+                           MOVE FT-ID TO WS-ID(WS-FIN)
+                           MOVE FT-NOMBRE TO WS-NOMBRE(WS-FIN)
+                           MOVE FT-APELLIDO TO WS-APELLIDO(WS-FIN)
+                           MOVE FT-EDAD TO WS-EDAD(WS-FIN)
+                           MOVE FT-SALARIO TO WS-SALARIO(WS-FIN)
+                           MOVE FT-DEPARTAMENTO(1)
+                                   TO WS-DEPARTAMENTO(WS-FIN,1)
+                           MOVE FT-DEPARTAMENTO(2)
+                                   TO WS-DEPARTAMENTO(WS-FIN,2)
+                           MOVE FT-DEPARTAMENTO(3)
+                                   TO WS-DEPARTAMENTO(WS-FIN,3)
+                           MOVE FT-ACTIVO TO WS-ACTIVO(WS-FIN)
+                           MOVE FT-HORAS-EXTRA TO WS-HORAS-EXTRA(WS-FIN)
+                           MOVE FT-GASTOS TO WS-GASTOS(WS-FIN)
+                           MOVE FT-MONEDA TO WS-MONEDA(WS-FIN)
+           END-READ.
+
+       22-GRABAR-TRABAJADOR.
+      *ESCRIBE EN DISCO AL TRABAJADOR RECIEN CAPTURADO EN WS-FIN
+           MOVE WS-ID(WS-FIN) TO FT-ID.
+           MOVE WS-NOMBRE(WS-FIN) TO FT-NOMBRE.
+           MOVE WS-APELLIDO(WS-FIN) TO FT-APELLIDO.
+           MOVE WS-EDAD(WS-FIN) TO FT-EDAD.
+           MOVE WS-SALARIO(WS-FIN) TO FT-SALARIO.
+           MOVE WS-DEPARTAMENTO(WS-FIN,1) TO FT-DEPARTAMENTO(1).
+           MOVE WS-DEPARTAMENTO(WS-FIN,2) TO FT-DEPARTAMENTO(2).
+           MOVE WS-DEPARTAMENTO(WS-FIN,3) TO FT-DEPARTAMENTO(3).
+           MOVE WS-ACTIVO(WS-FIN) TO FT-ACTIVO.
+           MOVE WS-HORAS-EXTRA(WS-FIN) TO FT-HORAS-EXTRA.
+           MOVE WS-GASTOS(WS-FIN) TO FT-GASTOS.
+           MOVE WS-MONEDA(WS-FIN) TO FT-MONEDA.
+           WRITE FT-REGISTRO
+                   INVALID KEY
+                   DISPLAY "Error al grabar el trabajador, estatus: "
+                           WS-FT-STATUS
+           END-WRITE.
+
+       23-GENERA-ID.
+      *FOLIO PERSISTENTE Y SIN HUECOS, VALIDADO CONTRA LA PLANTILLA
+      *ACTUAL PARA EVITAR COLISIONES CON UN FOLIO DESINCRONIZADO
+           MOVE "N" TO WS-ID-OK.
+           PERFORM 23-1-SIGUIENTE-ID UNTIL WS-ID-OK = "S".
+           MOVE WS-CONTADOR TO SC-ULTIMO-ID.
+           REWRITE SC-REGISTRO
+                   INVALID KEY
+                   DISPLAY "Error al grabar el folio, estatus: "
+                           WS-SC-STATUS
+           END-REWRITE.
+
+       23-1-SIGUIENTE-ID.
+           ADD WS-INCREMENTO-ID TO WS-CONTADOR.
+           MOVE "S" TO WS-ID-OK.
+           SET WS-INDICE TO 1.
+           SEARCH WS-DATOS-TRABAJADOR
+                   AT END CONTINUE
+                   WHEN WS-ID(WS-INDICE) = WS-CONTADOR
+                           MOVE "N" TO WS-ID-OK
+           END-SEARCH.
+
        03-MENU.
            DISPLAY "A - Altas, C - Consulta general, T - Consulta"
-      -     "trabajador, S - Salir".
+      -     "trabajador, P - Nomina (pago neto),"
+      -     " D - Resumen departamentos, G - Configuracion,"
+      -     " M - Modificar, B - Baja, F - Filtrar,"
+      -     " E - Exportar nomina, R - Reactivar,"
+      -     " X - Conciliar ARCHIVOSDB, Q - Buscar que contenga,"
+      -     " L - Poliza contable, Z - Reporte de bajas,"
+      -     " I - Importar CSV, S - Salir".
            ACCEPT WS-OPCION.
+           PERFORM 19-VERIFICA-CONGELAMIENTO.
            IF WS-OPC-ALTA
-                   PERFORM 01-CAPTURATRABAJADOR
+                   IF WS-CONGELADO = "S"
+                           DISPLAY "Nomina congelada por cierre de "
+                                   "mes, no se pueden registrar altas"
+                   ELSE
+                           PERFORM 01-CAPTURATRABAJADOR
+                   END-IF
            ELSE
            IF WS-OPC-CONSULTA
+                   MOVE "LISTADO DE TRABAJADORES" TO WS-TITULO-REPORTE
+                   PERFORM 40-1-MUESTRA-ENCABEZADO
                    MOVE 1 TO WS-RECORRE
                    PERFORM 02-CONSULTATRABAJADOR
                    UNTIL WS-RECORRE > WS-FIN
@@ -58,6 +502,68 @@
            IF WS-OPC-CONSULTA-TRABAJADOR
                    PERFORM 05-CONSULTAESPECIIFICA
            ELSE
+           IF WS-OPC-NOMINA
+                   MOVE 1 TO WS-RECORRE
+                   PERFORM 09-CALCULANOMINA
+                   UNTIL WS-RECORRE > WS-FIN
+           ELSE
+           IF WS-OPC-DEPARTAMENTOS
+                   PERFORM 10-RESUMEN-DEPARTAMENTOS
+           ELSE
+           IF WS-OPC-CONFIGURACION
+                   PERFORM 17-CONFIGURACION
+           ELSE
+           IF WS-OPC-MODIFICA
+                   IF WS-CONGELADO = "S"
+                           DISPLAY "Nomina congelada por cierre de "
+                                   "mes, no se pueden modificar datos"
+                   ELSE
+                           PERFORM 13-MODIFICACION
+                   END-IF
+           ELSE
+           IF WS-OPC-BAJA
+                   IF WS-CONGELADO = "S"
+                           DISPLAY "Nomina congelada por cierre de "
+                                   "mes, no se pueden registrar bajas"
+                   ELSE
+                           PERFORM 15-BAJAS
+                   END-IF
+           ELSE
+           IF WS-OPC-FILTRO
+                   PERFORM 14-FILTRAR
+           ELSE
+           IF WS-OPC-EXPORTA
+                   PERFORM 16-EXPORTA-NOMINA
+           ELSE
+           IF WS-OPC-REACTIVA
+                   IF WS-CONGELADO = "S"
+                           DISPLAY "Nomina congelada por cierre de "
+                                   "mes, no se pueden hacer "
+                                   "reactivaciones"
+                   ELSE
+                           PERFORM 18-REACTIVAR
+                   END-IF
+           ELSE
+           IF WS-OPC-CONCILIA
+                   PERFORM 31-CONCILIAR-ARCHIVOSDB
+           ELSE
+           IF WS-OPC-CONTIENE
+                   PERFORM 32-BUSCA-CONTIENE
+           ELSE
+           IF WS-OPC-GL
+                   PERFORM 34-EXPORTA-GL
+           ELSE
+           IF WS-OPC-BAJAS-RPT
+                   PERFORM 35-REPORTE-BAJAS
+           ELSE
+           IF WS-OPC-IMPORTA-CSV
+                   IF WS-CONGELADO = "S"
+                           DISPLAY "Nomina congelada por cierre de "
+                                   "mes, no se pueden importar altas"
+                   ELSE
+                           PERFORM 36-IMPORTA-CSV
+                   END-IF
+           ELSE
            IF WS-OPC-S
                    MOVE 1 TO WS-TERMINA
            ELSE
@@ -66,51 +572,93 @@
 
        01-CAPTURATRABAJADOR.
            ADD 1 TO  WS-FIN
-           IF WS-FIN > 100
+           IF WS-FIN > WS-MAX-TRABAJADORES
                    DISPLAY "Ya no se pueden registrar mas"
-      -            "trabajadores, contacte a sistemas"
+      -            "trabajadores, el limite actual es "
+      -            WS-MAX-TRABAJADORES
+                   SUBTRACT 1 FROM WS-FIN
            ELSE
-                   DISPLAY "Ingrese el nombre del trabajador: "
-                   ACCEPT WS-NOMBRE(WS-FIN)
-
-                   DISPLAY "Ingrese los apellidos del trabajador: "
-                   ACCEPT WS-APELLIDO(WS-FIN)
-
-                   DISPLAY "Ingrese la edad del trabajador: "
-                   ACCEPT WS-EDAD(WS-FIN)
-
-                   DISPLAY "Ingrese el sueldo del trabajador: "
-                   ACCEPT WS-SALARIO(WS-FIN)
+                   MOVE "N" TO WS-VALIDO
+                   PERFORM 01-1-CAPTURA-DATOS UNTIL WS-VALIDO = "S"
 
                    MOVE 1 TO WS-COL
                    PERFORM 06-CAPTURA-DTO UNTIL WS-COL > 3.
 
-                   ADD 10 TO WS-CONTADOR
+                   PERFORM 23-GENERA-ID
                    MOVE WS-CONTADOR TO WS-ID(WS-FIN)
+                   MOVE "S" TO WS-ACTIVO(WS-FIN)
+                   PERFORM 22-GRABAR-TRABAJADOR
+      *PUNTO DE CONTROL: EL TRABAJADOR YA QUEDO EN TRABAJADORES.DAT, UN
+      *REINICIO A PARTIR DE AQUI REANUDA EN 21-CARGAR-TRABAJADORES SIN
+      *PERDER LO CAPTURADO EN ESTA SESION
+                   DISPLAY "Punto de control guardado, trabajador "
+                           WS-ID(WS-FIN) " quedo a salvo en disco"
                    PERFORM 04-NUEVOREGISTRO.
 
+       01-1-CAPTURA-DATOS.
+      *NOMBRE, APELLIDOS Y EDAD SE CAPTURAN EN UNA SOLA LLAMADA AL
+      *ASISTENTE DE PERFORM-THRU EN VEZ DE REPETIR AQUI SUS PROPIOS
+      *DISPLAY/ACCEPT
+           CALL "PERFORM-THRU" USING WS-NOMBRE(WS-FIN)
+                   WS-APELLIDO(WS-FIN) WS-EDAD(WS-FIN)
+      *NORMALIZA MAYUSCULAS/MINUSCULAS IGUAL QUE ARCHIVOSDB Y FILES,
+      *CON LA MISMA RUTINA COMPARTIDA, PARA QUE EL MISMO TRABAJADOR NO
+      *QUEDE CAPTURADO CON DISTINTA CAPITALIZACION SEGUN QUIEN LO TECLEE
+           CALL "NOMBREUTIL" USING WS-NOMBRE(WS-FIN) 30
+           CALL "NOMBREUTIL" USING WS-APELLIDO(WS-FIN) 30
+
+           DISPLAY "Ingrese el sueldo del trabajador: "
+           ACCEPT WS-SALARIO(WS-FIN)
+
+           DISPLAY "Moneda del sueldo (MXN, USD, etc.): "
+           ACCEPT WS-MONEDA(WS-FIN)
+
+           PERFORM 01-2-VALIDA-DATOS.
+
+       01-2-VALIDA-DATOS.
+      *VALIDACIONES BASICAS DE LA CAPTURA, SE REPITE TODA LA CAPTURA
+      *SI ALGUN CAMPO NO PASA
+           MOVE "S" TO WS-VALIDO.
+           IF WS-NOMBRE(WS-FIN) = SPACES
+                   DISPLAY "Error: el nombre es obligatorio"
+                   MOVE "N" TO WS-VALIDO
+           ELSE
+           IF WS-APELLIDO(WS-FIN) = SPACES
+                   DISPLAY "Error: los apellidos son obligatorios"
+                   MOVE "N" TO WS-VALIDO
+           ELSE
+           IF WS-EDAD(WS-FIN) < 18 OR WS-EDAD(WS-FIN) > 99
+                   DISPLAY "Error: la edad debe estar entre 18 y 99"
+                   MOVE "N" TO WS-VALIDO
+           ELSE
+           IF WS-SALARIO(WS-FIN) NOT > ZERO
+                   DISPLAY "Error: el sueldo debe ser mayor a cero"
+                   MOVE "N" TO WS-VALIDO.
+
        04-NUEVOREGISTRO.
-           DISPLAY "Desea registrar un nuevo trabajador? S-SI, N-NO".
-           ACCEPT WS-OPCION.
+           MOVE "Desea registrar un nuevo trabajador? S-SI, N-NO"
+                   TO WS-CONFIRMA-MSG.
+           PERFORM 33-CONFIRMA-ACCION.
 
-           IF WS-OPC-S
+           IF WS-CONFIRMA-RESULT = "S"
                    PERFORM 01-CAPTURATRABAJADOR
            ELSE
-           IF WS-OPC-N
-                   NEXT SENTENCE
-           ELSE
-                   DISPLAY "Opcion invalida, verifique"
-                   PERFORM 04-NUEVOREGISTRO.
+                   NEXT SENTENCE.
 
        02-CONSULTATRABAJADOR.
-           DISPLAY "ID: " WS-ID(WS-RECORRE).
-           DISPLAY "NOMBRE: " WS-NOMBRE(WS-RECORRE).
-           DISPLAY "APELLIDOS: " WS-APELLIDO(WS-RECORRE).
-           DISPLAY "EDAD: " WS-EDAD(WS-RECORRE).
-           MOVE WS-SALARIO(WS-RECORRE) TO WS-SAL-FORMATO.
-           DISPLAY "SUELDO: " WS-SAL-FORMATO.
-           MOVE 1 TO WS-COL.
-           PERFORM 08-CONS-DTO-GRAL UNTIL WS-COL > 3.
+      *LOS TRABAJADORES DADOS DE BAJA QUEDAN CON WS-ACTIVO = "N" Y SE
+      *OMITEN DEL LISTADO
+           IF WS-ACTIVO(WS-RECORRE) = "S"
+                   DISPLAY "ID: " WS-ID(WS-RECORRE)
+                   DISPLAY "NOMBRE: " WS-NOMBRE(WS-RECORRE)
+                   DISPLAY "APELLIDOS: " WS-APELLIDO(WS-RECORRE)
+                   DISPLAY "EDAD: " WS-EDAD(WS-RECORRE)
+                   DISPLAY "SUELDO: " WS-SAL-ENTERO(WS-RECORRE) "."
+                           WS-SAL-CENTAVOS(WS-RECORRE) " "
+                           WS-MONEDA(WS-RECORRE)
+                   MOVE 1 TO WS-COL
+                   PERFORM 08-CONS-DTO-GRAL UNTIL WS-COL > 3
+           END-IF.
            ADD 1 TO  WS-RECORRE.
 
        05-CONSULTAESPECIIFICA.
@@ -124,8 +672,8 @@
            DISPLAY "NOMBRE: " WS-NOMBRE(WS-INDICE)
            DISPLAY "APELLIDOS: " WS-APELLIDO(WS-INDICE)
            DISPLAY "EDAD: " WS-EDAD(WS-INDICE)
-           MOVE WS-SALARIO(WS-INDICE) TO WS-SAL-FORMATO
-           DISPLAY "SUELDO: " WS-SAL-FORMATO
+           DISPLAY "SUELDO: " WS-SAL-ENTERO(WS-INDICE) "."
+                   WS-SAL-CENTAVOS(WS-INDICE) " " WS-MONEDA(WS-INDICE)
            MOVE 1 TO WS-COL
            PERFORM 08-CONS-DTO-ESP UNTIL WS-COL > 3.
        06-CAPTURA-DTO.
@@ -138,18 +686,15 @@
                    PERFORM 07-OTRO-DEPARTAMENTO.
 
        07-OTRO-DEPARTAMENTO.
-           DISPLAY "Desea ingresar otro departamento? S-SI / N-NO".
-           ACCEPT WS-OPCION.
+           MOVE "Desea ingresar otro departamento? S-SI / N-NO"
+                   TO WS-CONFIRMA-MSG.
+           PERFORM 33-CONFIRMA-ACCION.
 
-           IF WS-OPC-S
+           IF WS-CONFIRMA-RESULT = "S"
                    ADD 1 TO WS-COL
                    PERFORM 06-CAPTURA-DTO
            ELSE
-           IF WS-OPC-N
-                       MOVE 3 TO WS-COL
-           ELSE
-                       DISPLAY "Opcion invalida, verifique"
-                       PERFORM 07-OTRO-DEPARTAMENTO.
+                   MOVE 3 TO WS-COL.
 
        08-CONS-DTO-GRAL.
            IF WS-DEPARTAMENTO(WS-RECORRE, WS-COL) NOT = ""
@@ -168,4 +713,767 @@
                    ADD 1 TO WS-COL
            ELSE
                    MOVE 4 TO WS-COL.
+
+       09-CALCULANOMINA.
+      *CALCULA EL PAGO NETO DE CADA TRABAJADOR A PARTIR DE SU SUELDO
+      *BRUTO, DESCONTANDO ISR E IMSS Y SUMANDO HORAS EXTRA Y GASTOS A
+      *REEMBOLSAR CAPTURADOS EN GENERALIDADES; OMITE A LOS DADOS DE BAJA
+           IF WS-ACTIVO(WS-RECORRE) = "S"
+                   COMPUTE WS-ISR-MONTO =
+                           WS-SALARIO(WS-RECORRE) * WS-PCT-ISR
+                   COMPUTE WS-IMSS-MONTO =
+                           WS-SALARIO(WS-RECORRE) * WS-PCT-IMSS
+                   COMPUTE WS-PAGO-HORAS-EXTRA =
+                           WS-SALARIO(WS-RECORRE) * WS-TASA-HORA-EXTRA
+                                   * WS-HORAS-EXTRA(WS-RECORRE)
+                   COMPUTE WS-NETO =
+                           WS-SALARIO(WS-RECORRE) - WS-ISR-MONTO
+                                   - WS-IMSS-MONTO
+                                   + WS-PAGO-HORAS-EXTRA
+                                   + WS-GASTOS(WS-RECORRE)
+                   DISPLAY "ID: " WS-ID(WS-RECORRE) " NOMBRE: "
+                           WS-NOMBRE(WS-RECORRE) " MONEDA: "
+                           WS-MONEDA(WS-RECORRE)
+                   DISPLAY "  SUELDO BRUTO: " WS-SAL-ENTERO(WS-RECORRE)
+                           "." WS-SAL-CENTAVOS(WS-RECORRE)
+                   MOVE WS-ISR-MONTO TO WS-SAL-FORMATO
+                   DISPLAY "  ISR: " WS-SAL-FORMATO
+                   MOVE WS-IMSS-MONTO TO WS-SAL-FORMATO
+                   DISPLAY "  IMSS: " WS-SAL-FORMATO
+                   MOVE WS-PAGO-HORAS-EXTRA TO WS-SAL-FORMATO
+                   DISPLAY "  HORAS EXTRA: " WS-SAL-FORMATO
+                   MOVE WS-GASTOS(WS-RECORRE) TO WS-SAL-FORMATO
+                   DISPLAY "  GASTOS REEMBOLSADOS: " WS-SAL-FORMATO
+                   MOVE WS-NETO TO WS-SAL-FORMATO
+                   DISPLAY "  NETO A PAGAR: " WS-SAL-FORMATO
+           END-IF.
+           ADD 1 TO WS-RECORRE.
+
+       10-RESUMEN-DEPARTAMENTOS.
+      *REPORTE DE PLANTILLA Y SUELDO TOTAL POR DEPARTAMENTO, TAMBIEN
+      *MUESTRA LO GASTADO POR ESE DEPARTAMENTO EN COMERCIO
+           MOVE 1 TO WS-DEP-IDX.
+           PERFORM 10-1-LIMPIA-RESUMEN UNTIL WS-DEP-IDX > 100.
+           MOVE 1 TO WS-RECORRE.
+           PERFORM 10-2-ACUMULA-TRABAJADOR UNTIL WS-RECORRE > WS-FIN.
+           MOVE "RESUMEN POR DEPARTAMENTO" TO WS-TITULO-REPORTE.
+           PERFORM 40-1-MUESTRA-ENCABEZADO.
+           OPEN INPUT F-PRESUPUESTO.
+           MOVE 1 TO WS-DEP-IDX.
+           PERFORM 10-3-IMPRIME-RESUMEN UNTIL WS-DEP-IDX > 100.
+           CLOSE F-PRESUPUESTO.
+
+       10-1-LIMPIA-RESUMEN.
+           MOVE ZERO TO WS-RD-CANTIDAD(WS-DEP-IDX).
+           MOVE ZERO TO WS-RD-TOTAL(WS-DEP-IDX).
+           ADD 1 TO WS-DEP-IDX.
+
+       10-2-ACUMULA-TRABAJADOR.
+           MOVE 1 TO WS-COL.
+           PERFORM 10-2-1-ACUMULA-DEPARTAMENTO UNTIL WS-COL > 3.
+           ADD 1 TO WS-RECORRE.
+
+       10-2-1-ACUMULA-DEPARTAMENTO.
+           IF WS-ACTIVO(WS-RECORRE) = "S"
+           AND WS-DEPARTAMENTO(WS-RECORRE, WS-COL) NOT = ZERO
+                   MOVE WS-DEPARTAMENTO(WS-RECORRE, WS-COL) TO
+                           WS-DEP-COD
+                   ADD 1 TO WS-DEP-COD GIVING WS-DEP-IDX
+                   ADD 1 TO WS-RD-CANTIDAD(WS-DEP-IDX)
+                   ADD WS-SALARIO(WS-RECORRE) TO
+                           WS-RD-TOTAL(WS-DEP-IDX)
+           END-IF.
+           ADD 1 TO WS-COL.
+
+       10-3-IMPRIME-RESUMEN.
+           IF WS-RD-CANTIDAD(WS-DEP-IDX) > 0
+                   SUBTRACT 1 FROM WS-DEP-IDX GIVING WS-DEP-COD
+                   MOVE WS-RD-TOTAL(WS-DEP-IDX) TO WS-SAL-FORMATO
+                   DISPLAY "DEPARTAMENTO " WS-DEP-COD ": "
+                           WS-RD-CANTIDAD(WS-DEP-IDX)
+                           " TRABAJADORES, SUELDO TOTAL: "
+                           WS-SAL-FORMATO
+                   PERFORM 10-4-MUESTRA-PRESUPUESTO
+           END-IF.
+           ADD 1 TO WS-DEP-IDX.
+
+      *CONSULTA LO GASTADO POR EL DEPARTAMENTO EN COMERCIO, CONTRA
+      *EL MISMO PRESUPUESTO.DAT QUE DEBITA 011-DEBITA-PRESUPUESTO
+      *EN FilesAvanzado.cbl
+       10-4-MUESTRA-PRESUPUESTO.
+           MOVE WS-DEP-COD TO PD-DEPARTAMENTO.
+           READ F-PRESUPUESTO
+                   INVALID KEY
+                       MOVE ZERO TO PD-GASTADO
+           END-READ.
+           MOVE PD-GASTADO TO WS-PD-FORMATO.
+           DISPLAY "  GASTO EN COMERCIO: " WS-PD-FORMATO.
+
+       17-CONFIGURACION.
+      *PANTALLA DE CONFIGURACION, EVITA TENER QUE RECOMPILAR PARA
+      *CAMBIAR EL NOMBRE DE LA EMPRESA, EL TOPE DE TRABAJADORES O EL
+      *INCREMENTO DEL FOLIO DE ALTAS
+           DISPLAY "CONFIGURACION ACTUAL".
+           DISPLAY "EMPRESA: " WS-EMPRESA.
+           DISPLAY "TOPE DE TRABAJADORES: " WS-MAX-TRABAJADORES.
+           DISPLAY "INCREMENTO DE FOLIO: " WS-INCREMENTO-ID.
+           DISPLAY "VENTANA DE CONGELAMIENTO (DIA-DIA DEL MES, 0-0 "
+                   "DESACTIVA): " WS-CONGELA-INICIO "-" WS-CONGELA-FIN.
+           DISPLAY "Nombre de la empresa: ".
+           ACCEPT WS-EMPRESA.
+           DISPLAY "Tope maximo de trabajadores: ".
+           ACCEPT WS-MAX-TRABAJADORES.
+           DISPLAY "Incremento del folio de altas: ".
+           ACCEPT WS-INCREMENTO-ID.
+           DISPLAY "Dia de inicio de congelamiento (0 = ninguno): ".
+           ACCEPT WS-CONGELA-INICIO.
+           DISPLAY "Dia de fin de congelamiento (0 = ninguno): ".
+           ACCEPT WS-CONGELA-FIN.
+           MOVE "1" TO CF-CLAVE.
+           MOVE WS-EMPRESA TO CF-EMPRESA.
+           MOVE WS-MAX-TRABAJADORES TO CF-MAX-TRABAJADORES.
+           MOVE WS-INCREMENTO-ID TO CF-INCREMENTO-ID.
+           MOVE WS-CONGELA-INICIO TO CF-CONGELA-INICIO.
+           MOVE WS-CONGELA-FIN TO CF-CONGELA-FIN.
+           REWRITE CF-REGISTRO
+                   INVALID KEY
+                   DISPLAY "Error al grabar la configuracion, "
+                           "estatus: " WS-CF-STATUS
+           END-REWRITE.
+
+       13-MODIFICACION.
+      *PERMITE CORREGIR LOS DATOS DE UN TRABAJADOR YA CAPTURADO,
+      *DEJANDO RASTRO EN LA BITACORA DE AUDITORIA
+           DISPLAY "Indica el ID del trabajador a modificar".
+           ACCEPT WS-ID-SEARCH.
+           SET WS-INDICE TO 1
+           SEARCH WS-DATOS-TRABAJADOR
+           AT END DISPLAY "Trabajador no encontrado"
+           WHEN WS-ID(WS-INDICE) = WS-ID-SEARCH
+                   PERFORM 13-1-SELECCIONA-CAMPO.
+
+       13-1-SELECCIONA-CAMPO.
+           DISPLAY "1-Nombre 2-Apellidos 3-Edad 4-Sueldo"
+      -            " 5-Departamentos".
+           ACCEPT WS-CAMPO-SEL.
+           MOVE "S" TO WS-CAMPO-SEL-OK.
+           IF WS-CAMPO-SEL = 1
+                   MOVE WS-NOMBRE(WS-INDICE) TO AUD-VALOR-ANTERIOR
+                   DISPLAY "Nuevo nombre: "
+                   ACCEPT WS-NOMBRE(WS-INDICE)
+                   CALL "NOMBREUTIL" USING WS-NOMBRE(WS-INDICE) 30
+                   MOVE WS-NOMBRE(WS-INDICE) TO AUD-VALOR-NUEVO
+                   MOVE "NOMBRE" TO AUD-CAMPO
+           ELSE
+           IF WS-CAMPO-SEL = 2
+                   MOVE WS-APELLIDO(WS-INDICE) TO AUD-VALOR-ANTERIOR
+                   DISPLAY "Nuevos apellidos: "
+                   ACCEPT WS-APELLIDO(WS-INDICE)
+                   CALL "NOMBREUTIL" USING WS-APELLIDO(WS-INDICE) 30
+                   MOVE WS-APELLIDO(WS-INDICE) TO AUD-VALOR-NUEVO
+                   MOVE "APELLIDO" TO AUD-CAMPO
+           ELSE
+           IF WS-CAMPO-SEL = 3
+                   MOVE WS-EDAD(WS-INDICE) TO AUD-VALOR-ANTERIOR
+                   DISPLAY "Nueva edad: "
+                   ACCEPT WS-EDAD(WS-INDICE)
+                   MOVE WS-EDAD(WS-INDICE) TO AUD-VALOR-NUEVO
+                   MOVE "EDAD" TO AUD-CAMPO
+           ELSE
+           IF WS-CAMPO-SEL = 4
+                   MOVE WS-SALARIO(WS-INDICE) TO AUD-VALOR-ANTERIOR
+                   DISPLAY "Nuevo sueldo: "
+                   ACCEPT WS-SALARIO(WS-INDICE)
+                   MOVE WS-SALARIO(WS-INDICE) TO AUD-VALOR-NUEVO
+                   MOVE "SALARIO" TO AUD-CAMPO
+           ELSE
+           IF WS-CAMPO-SEL = 5
+                   MOVE 1 TO WS-COL
+                   PERFORM 13-2-CAPTURA-DEPTO-MOD UNTIL WS-COL > 3
+                   MOVE "DEPARTAMENTOS" TO AUD-CAMPO
+                   MOVE SPACES TO AUD-VALOR-ANTERIOR
+                   MOVE SPACES TO AUD-VALOR-NUEVO
+           ELSE
+                   DISPLAY "Opcion invalida, verifique"
+                   MOVE "N" TO WS-CAMPO-SEL-OK
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+           IF WS-CAMPO-SEL-OK = "S"
+                   MOVE WS-ID(WS-INDICE) TO AUD-ID
+                   MOVE "MODIFICACION" TO AUD-ACCION
+                   PERFORM 30-REGISTRA-AUDITORIA
+                   PERFORM 26-ACTUALIZA-TRABAJADOR
+           END-IF.
+
+       13-2-CAPTURA-DEPTO-MOD.
+           IF WS-COL > 3
+                   DISPLAY "Solo puede ingresar 3 departamentos"
+           ELSE
+                   DISPLAY"Ingresa el departamento del trabajador: "
+                   ACCEPT WS-DEPARTAMENTO(WS-INDICE, WS-COL).
+                   PERFORM 13-3-OTRO-DEPTO-MOD.
+
+       13-3-OTRO-DEPTO-MOD.
+           MOVE "Desea ingresar otro departamento? S-SI / N-NO"
+                   TO WS-CONFIRMA-MSG.
+           PERFORM 33-CONFIRMA-ACCION.
+
+           IF WS-CONFIRMA-RESULT = "S"
+                   ADD 1 TO WS-COL
+                   PERFORM 13-2-CAPTURA-DEPTO-MOD
+           ELSE
+                   MOVE 3 TO WS-COL.
+
+       15-BAJAS.
+      *DA DE BAJA A UN TRABAJADOR. EL REGISTRO SE CONSERVA EN EL
+      *ARCHIVO MAESTRO CON WS-ACTIVO = "N" PARA PODER REACTIVARLO
+      *MAS ADELANTE, Y SE DEJA RASTRO EN LA BITACORA DE AUDITORIA
+           DISPLAY "Indica el ID del trabajador a dar de baja".
+           ACCEPT WS-ID-SEARCH.
+           SET WS-INDICE TO 1
+           SEARCH WS-DATOS-TRABAJADOR
+           AT END DISPLAY "Trabajador no encontrado"
+           WHEN WS-ID(WS-INDICE) = WS-ID-SEARCH
+                   PERFORM 15-1-CONFIRMA-BAJA.
+
+       15-1-CONFIRMA-BAJA.
+      *PIDE CONFIRMACION DOS VECES, AL SER UNA ACCION DESTRUCTIVA
+      *SOBRE EL REGISTRO MAESTRO DEL TRABAJADOR
+           IF WS-ACTIVO(WS-INDICE) NOT = "S"
+                   DISPLAY "Ese trabajador ya esta dado de baja"
+           ELSE
+                   STRING "Confirma la baja de " DELIMITED BY SIZE
+                           WS-NOMBRE(WS-INDICE) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           WS-APELLIDO(WS-INDICE) DELIMITED BY SIZE
+                           "? S-SI / N-NO" DELIMITED BY SIZE
+                           INTO WS-CONFIRMA-MSG
+                   PERFORM 33-CONFIRMA-ACCION
+
+                   IF WS-CONFIRMA-RESULT = "S"
+                           MOVE "Esta seguro? S-SI / N-NO"
+                               TO WS-CONFIRMA-MSG
+                           PERFORM 33-CONFIRMA-ACCION
+                           IF WS-CONFIRMA-RESULT = "S"
+                                   DISPLAY "Motivo de la baja: "
+                                   ACCEPT WS-TB-MOTIVO
+                                   MOVE WS-ID(WS-INDICE) TO AUD-ID
+                                   MOVE "BAJA" TO AUD-ACCION
+                                   MOVE "ACTIVO" TO AUD-CAMPO
+                                   MOVE "S" TO AUD-VALOR-ANTERIOR
+                                   MOVE "N" TO AUD-VALOR-NUEVO
+                                   PERFORM 30-REGISTRA-AUDITORIA
+                                   PERFORM 15-2-REGISTRA-BAJA
+                                   MOVE "N" TO WS-ACTIVO(WS-INDICE)
+                                   PERFORM 26-ACTUALIZA-TRABAJADOR
+                           ELSE
+                                   DISPLAY "Baja cancelada"
+                           END-IF
+                   ELSE
+                           DISPLAY "Baja cancelada"
+                   END-IF
+           END-IF.
+
+      *DEJA RASTRO DEL TRABAJADOR DADO DE BAJA CON MOTIVO Y FECHA,
+      *PARA QUE EL REPORTE DE BAJAS TENGA DE DONDE LEER AUNQUE EL
+      *TRABAJADOR SIGA EXISTIENDO EN LA PLANTILLA MAESTRA CON
+      *WS-ACTIVO = "N"
+       15-2-REGISTRA-BAJA.
+           MOVE WS-ID(WS-INDICE) TO TB-ID.
+           MOVE WS-NOMBRE(WS-INDICE) TO TB-NOMBRE.
+           MOVE WS-APELLIDO(WS-INDICE) TO TB-APELLIDO.
+           ACCEPT TB-FECHA-BAJA FROM DATE YYYYMMDD.
+           MOVE WS-TB-MOTIVO TO TB-MOTIVO.
+           OPEN EXTEND F-BAJAS.
+           WRITE TB-REGISTRO.
+           CLOSE F-BAJAS.
+
+       18-REACTIVAR.
+      *DEVUELVE A UN TRABAJADOR DADO DE BAJA AL ESTATUS ACTIVO,
+      *DEJANDO RASTRO EN LA BITACORA DE AUDITORIA
+           DISPLAY "Indica el ID del trabajador a reactivar".
+           ACCEPT WS-ID-SEARCH.
+           SET WS-INDICE TO 1
+           SEARCH WS-DATOS-TRABAJADOR
+           AT END DISPLAY "Trabajador no encontrado"
+           WHEN WS-ID(WS-INDICE) = WS-ID-SEARCH
+                   PERFORM 18-1-CONFIRMA-REACTIVA.
+
+       18-1-CONFIRMA-REACTIVA.
+           IF WS-ACTIVO(WS-INDICE) = "S"
+                   DISPLAY "Ese trabajador ya esta activo"
+           ELSE
+                   STRING "Confirma reactivar a " DELIMITED BY SIZE
+                           WS-NOMBRE(WS-INDICE) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           WS-APELLIDO(WS-INDICE) DELIMITED BY SIZE
+                           "? S-SI / N-NO" DELIMITED BY SIZE
+                           INTO WS-CONFIRMA-MSG
+                   PERFORM 33-CONFIRMA-ACCION
+
+                   IF WS-CONFIRMA-RESULT = "S"
+                           MOVE WS-ID(WS-INDICE) TO AUD-ID
+                           MOVE "REACTIVACION" TO AUD-ACCION
+                           MOVE "ACTIVO" TO AUD-CAMPO
+                           MOVE "N" TO AUD-VALOR-ANTERIOR
+                           MOVE "S" TO AUD-VALOR-NUEVO
+                           PERFORM 30-REGISTRA-AUDITORIA
+                           MOVE "S" TO WS-ACTIVO(WS-INDICE)
+                           PERFORM 26-ACTUALIZA-TRABAJADOR
+                   ELSE
+                           DISPLAY "Reactivacion cancelada"
+                   END-IF
+           END-IF.
+
+       26-ACTUALIZA-TRABAJADOR.
+      *REESCRIBE EN DISCO AL TRABAJADOR QUE ESTA EN LA POSICION
+      *WS-INDICE, IGUAL QUE 22-GRABAR-TRABAJADOR PERO PARA UNA
+      *MODIFICACION SOBRE UN REGISTRO YA EXISTENTE
+           MOVE WS-ID(WS-INDICE) TO FT-ID.
+           MOVE WS-NOMBRE(WS-INDICE) TO FT-NOMBRE.
+           MOVE WS-APELLIDO(WS-INDICE) TO FT-APELLIDO.
+           MOVE WS-EDAD(WS-INDICE) TO FT-EDAD.
+           MOVE WS-SALARIO(WS-INDICE) TO FT-SALARIO.
+           MOVE WS-DEPARTAMENTO(WS-INDICE,1) TO FT-DEPARTAMENTO(1).
+           MOVE WS-DEPARTAMENTO(WS-INDICE,2) TO FT-DEPARTAMENTO(2).
+           MOVE WS-DEPARTAMENTO(WS-INDICE,3) TO FT-DEPARTAMENTO(3).
+           MOVE WS-ACTIVO(WS-INDICE) TO FT-ACTIVO.
+           MOVE WS-HORAS-EXTRA(WS-INDICE) TO FT-HORAS-EXTRA.
+           MOVE WS-GASTOS(WS-INDICE) TO FT-GASTOS.
+           MOVE WS-MONEDA(WS-INDICE) TO FT-MONEDA.
+           REWRITE FT-REGISTRO
+                   INVALID KEY
+                   DISPLAY "Error al actualizar el trabajador, "
+                           "estatus: " WS-FT-STATUS
+           END-REWRITE.
+
+       14-FILTRAR.
+      *BUSQUEDA FILTRADA POR DEPARTAMENTO Y/O RANGO DE SUELDO, CERO EN
+      *UN CRITERIO SIGNIFICA QUE ESE CRITERIO NO SE APLICA
+           DISPLAY "Departamento a buscar (00 = cualquiera): ".
+           ACCEPT WS-FILT-DEPTO.
+           DISPLAY "Sueldo minimo (0 = sin minimo): ".
+           ACCEPT WS-FILT-SAL-MIN.
+           DISPLAY "Sueldo maximo (0 = sin maximo): ".
+           ACCEPT WS-FILT-SAL-MAX.
+           MOVE 1 TO WS-RECORRE.
+           PERFORM 14-1-FILTRA-TRABAJADOR UNTIL WS-RECORRE > WS-FIN.
+
+       14-1-FILTRA-TRABAJADOR.
+           IF WS-ACTIVO(WS-RECORRE) = "S"
+                   PERFORM 14-2-CUMPLE-DEPTO
+                   IF WS-FILT-DEPTO-OK = "S"
+                   AND (WS-FILT-SAL-MIN = 0 OR
+                           WS-SALARIO(WS-RECORRE) NOT < WS-FILT-SAL-MIN)
+                   AND (WS-FILT-SAL-MAX = 0 OR
+                           WS-SALARIO(WS-RECORRE) NOT > WS-FILT-SAL-MAX)
+                           DISPLAY "ID: " WS-ID(WS-RECORRE) " NOMBRE: "
+                                   WS-NOMBRE(WS-RECORRE) " "
+                                   WS-APELLIDO(WS-RECORRE)
+                           DISPLAY "  SUELDO: "
+                                   WS-SAL-ENTERO(WS-RECORRE) "."
+                                   WS-SAL-CENTAVOS(WS-RECORRE)
+                   END-IF
+           END-IF.
+           ADD 1 TO WS-RECORRE.
+
+       14-2-CUMPLE-DEPTO.
+           MOVE "N" TO WS-FILT-DEPTO-OK.
+           IF WS-FILT-DEPTO = 0
+                   MOVE "S" TO WS-FILT-DEPTO-OK
+           ELSE
+           IF WS-DEPARTAMENTO(WS-RECORRE,1) = WS-FILT-DEPTO
+           OR WS-DEPARTAMENTO(WS-RECORRE,2) = WS-FILT-DEPTO
+           OR WS-DEPARTAMENTO(WS-RECORRE,3) = WS-FILT-DEPTO
+                   MOVE "S" TO WS-FILT-DEPTO-OK.
+
+       16-EXPORTA-NOMINA.
+      *GENERA UN REPORTE DE NOMINA EN TEXTO PLANO, LISTO PARA
+      *IMPRIMIRSE O ABRIRSE EN OTRO PROGRAMA
+           OPEN OUTPUT F-EXPORTA.
+           MOVE "REPORTE DE NOMINA" TO WS-TITULO-REPORTE.
+           PERFORM 40-ARMA-ENCABEZADO.
+           MOVE WS-ENCABEZADO-REPORTE TO EXP-LINEA.
+           WRITE EXP-LINEA.
+           MOVE "ID NOMBRE APELLIDO BRUTO ISR IMSS NETO MONEDA"
+                   TO EXP-LINEA.
+           WRITE EXP-LINEA.
+           MOVE 1 TO WS-RECORRE.
+           PERFORM 16-1-EXPORTA-TRABAJADOR UNTIL WS-RECORRE > WS-FIN.
+           CLOSE F-EXPORTA.
+           DISPLAY "Nomina exportada a NOMEXP.TXT".
+
+       16-1-EXPORTA-TRABAJADOR.
+           IF WS-ACTIVO(WS-RECORRE) = "S"
+                   COMPUTE WS-ISR-MONTO =
+                           WS-SALARIO(WS-RECORRE) * WS-PCT-ISR
+                   COMPUTE WS-IMSS-MONTO =
+                           WS-SALARIO(WS-RECORRE) * WS-PCT-IMSS
+                   COMPUTE WS-PAGO-HORAS-EXTRA =
+                           WS-SALARIO(WS-RECORRE) * WS-TASA-HORA-EXTRA
+                                   * WS-HORAS-EXTRA(WS-RECORRE)
+                   COMPUTE WS-NETO =
+                           WS-SALARIO(WS-RECORRE) - WS-ISR-MONTO
+                                   - WS-IMSS-MONTO
+                                   + WS-PAGO-HORAS-EXTRA
+                                   + WS-GASTOS(WS-RECORRE)
+                   MOVE WS-SALARIO(WS-RECORRE) TO WS-EXP-BRUTO
+                   MOVE WS-ISR-MONTO TO WS-EXP-ISR
+                   MOVE WS-IMSS-MONTO TO WS-EXP-IMSS
+                   MOVE WS-NETO TO WS-EXP-NETO
+                   MOVE SPACES TO EXP-LINEA
+                   STRING WS-ID(WS-RECORRE) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           WS-NOMBRE(WS-RECORRE) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           WS-APELLIDO(WS-RECORRE) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           WS-EXP-BRUTO DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           WS-EXP-ISR DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           WS-EXP-IMSS DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           WS-EXP-NETO DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           WS-MONEDA(WS-RECORRE) DELIMITED BY SIZE
+                           INTO EXP-LINEA
+                   WRITE EXP-LINEA
+           END-IF.
+           ADD 1 TO WS-RECORRE.
+
+       19-VERIFICA-CONGELAMIENTO.
+      *DURANTE LA VENTANA DE CONGELAMIENTO DE FIN DE MES SE BLOQUEAN
+      *LAS ALTAS, MODIFICACIONES, BAJAS Y REACTIVACIONES PARA QUE LA
+      *PLANTILLA NO CAMBIE MIENTRAS SE PROCESA LA NOMINA DEL MES
+           MOVE "N" TO WS-CONGELADO.
+           ACCEPT WS-FECHA-HOY-G FROM DATE YYYYMMDD.
+           IF WS-CONGELA-INICIO > 0 AND WS-CONGELA-FIN > 0
+                   IF WS-DIA-HOY NOT < WS-CONGELA-INICIO
+                   AND WS-DIA-HOY NOT > WS-CONGELA-FIN
+                           MOVE "S" TO WS-CONGELADO
+                   END-IF
+           END-IF.
+
+       30-REGISTRA-AUDITORIA.
+      *ESCRIBE UN RENGLON EN LA BITACORA DE AUDITORIA, SE ABRE EN
+      *EXTEND Y SE CIERRA DESPUES DE CADA MOVIMIENTO, IGUAL QUE
+      *ARCHIVOSDB CON SU ARCHIVO DE EMPLEADOS
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           OPEN EXTEND F-AUDITORIA.
+           WRITE AUD-REGISTRO.
+           CLOSE F-AUDITORIA.
+
+       31-CONCILIAR-ARCHIVOSDB.
+      *COMPARA LA PLANTILLA DE NOMINA CONTRA EL ARCHIVO DE EMPLEADOS
+      *DE ARCHIVOSDB. LOS DOS ARCHIVOS USAN ESQUEMAS DE ID DISTINTOS
+      *(WS-ID ES UN FOLIO DE 4 DIGITOS, AR-ID ES TEXTO LIBRE DE 6)
+      *POR LO QUE LA COMPARACION SE HACE POR NOMBRE Y APELLIDO
+           DISPLAY "Ruta del archivo de ARCHIVOSDB (ENTER = "
+                   WS-RUTA-EMPLEADOSDB ") : ".
+           ACCEPT WS-RUTA-EMPLEADOSDB.
+           IF WS-RUTA-EMPLEADOSDB = SPACES
+                   MOVE "C:\Users\Esteban\empleados.csv"
+                     TO WS-RUTA-EMPLEADOSDB
+           END-IF.
+           OPEN INPUT F-EMPLEADOSDB.
+           IF WS-ARDB-STATUS NOT = "00" AND WS-ARDB-STATUS NOT = "05"
+                   DISPLAY "No se pudo abrir el archivo de "
+                           "ARCHIVOSDB para conciliar, STATUS = "
+                           WS-ARDB-STATUS
+           ELSE
+                   DISPLAY "=== CONCILIACION NOMINA vs ARCHIVOSDB ==="
+                   MOVE 1 TO WS-RECORRE
+                   PERFORM 31-1-BUSCA-EN-ARCHIVOSDB
+                   UNTIL WS-RECORRE > WS-FIN
+                   PERFORM 31-2-BUSCA-EN-NOMINA
+                   DISPLAY "=== FIN DE LA CONCILIACION ==="
+                   CLOSE F-EMPLEADOSDB
+           END-IF.
+
+      *PARA CADA TRABAJADOR ACTIVO DE NOMINA, BUSCA UN REGISTRO CON EL
+      *MISMO NOMBRE Y APELLIDO EN ARCHIVOSDB
+       31-1-BUSCA-EN-ARCHIVOSDB.
+           IF WS-ACTIVO(WS-RECORRE) = "S"
+                   MOVE SPACES TO WS-NOM-COMPARA
+                   STRING WS-NOMBRE(WS-RECORRE) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           WS-APELLIDO(WS-RECORRE) DELIMITED BY SIZE
+                           INTO WS-NOM-COMPARA
+                   MOVE "N" TO WS-ARDB-ENCONTRADO
+                   MOVE LOW-VALUES TO AR-ID
+                   START F-EMPLEADOSDB KEY IS NOT LESS THAN AR-ID
+                           INVALID KEY
+                                   MOVE "N" TO WS-ARDB-ENCONTRADO
+                   END-START
+                   PERFORM 31-1-1-ESCANEA-ARCHIVOSDB
+                   UNTIL WS-ARDB-STATUS = "10"
+                   OR WS-ARDB-ENCONTRADO = "S"
+                   IF WS-ARDB-ENCONTRADO = "N"
+                           DISPLAY "NOMINA " WS-ID(WS-RECORRE) " "
+                                   WS-NOMBRE(WS-RECORRE) " "
+                                   WS-APELLIDO(WS-RECORRE)
+                                   " no existe en ARCHIVOSDB"
+                   END-IF
+           END-IF.
+           ADD 1 TO WS-RECORRE.
+
+       31-1-1-ESCANEA-ARCHIVOSDB.
+           READ F-EMPLEADOSDB NEXT RECORD
+                   AT END
+                           CONTINUE
+                   NOT AT END
+                           MOVE SPACES TO WS-ARDB-NOMBRE-COMPARA
+                           STRING AR-NOMBRE DELIMITED BY SIZE
+                                   " " DELIMITED BY SIZE
+                                   AR-APELLIDOS DELIMITED BY SIZE
+                                   INTO WS-ARDB-NOMBRE-COMPARA
+                           IF WS-ARDB-NOMBRE-COMPARA = WS-NOM-COMPARA
+                                   MOVE "S" TO WS-ARDB-ENCONTRADO
+                           END-IF
+           END-READ.
+
+      *RECORRE ARCHIVOSDB DESDE EL PRINCIPIO Y BUSCA UN TRABAJADOR
+      *ACTIVO DE NOMINA CON EL MISMO NOMBRE Y APELLIDO
+       31-2-BUSCA-EN-NOMINA.
+           MOVE LOW-VALUES TO AR-ID.
+           START F-EMPLEADOSDB KEY IS NOT LESS THAN AR-ID
+                   INVALID KEY
+                           DISPLAY "ARCHIVOSDB no tiene registros"
+                   NOT INVALID KEY
+                           PERFORM 31-2-1-LEE-Y-COMPARA
+                           UNTIL WS-ARDB-STATUS = "10"
+           END-START.
+
+       31-2-1-LEE-Y-COMPARA.
+           READ F-EMPLEADOSDB NEXT RECORD
+                   AT END
+                           CONTINUE
+                   NOT AT END
+                           MOVE SPACES TO WS-ARDB-NOMBRE-COMPARA
+                           STRING AR-NOMBRE DELIMITED BY SIZE
+                                   " " DELIMITED BY SIZE
+                                   AR-APELLIDOS DELIMITED BY SIZE
+                                   INTO WS-ARDB-NOMBRE-COMPARA
+                           MOVE 1 TO WS-RECORRE
+                           MOVE "N" TO WS-ARDB-ENCONTRADO
+                           PERFORM 31-2-2-COMPARA-TRABAJADOR
+                           UNTIL WS-RECORRE > WS-FIN
+                           IF WS-ARDB-ENCONTRADO = "N"
+                                   DISPLAY "ARCHIVOSDB " AR-ID " "
+                                           AR-NOMBRE " "
+                                           AR-APELLIDOS
+                                           " no existe en NOMINA"
+                           END-IF
+           END-READ.
+
+       31-2-2-COMPARA-TRABAJADOR.
+           IF WS-ACTIVO(WS-RECORRE) = "S"
+                   MOVE SPACES TO WS-NOM-COMPARA
+                   STRING WS-NOMBRE(WS-RECORRE) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           WS-APELLIDO(WS-RECORRE) DELIMITED BY SIZE
+                           INTO WS-NOM-COMPARA
+                   IF WS-NOM-COMPARA = WS-ARDB-NOMBRE-COMPARA
+                           MOVE "S" TO WS-ARDB-ENCONTRADO
+                   END-IF
+           END-IF.
+           ADD 1 TO WS-RECORRE.
+
+      *BUSQUEDA "CONTIENE" SOBRE NOMBRE+APELLIDO DE LOS TRABAJADORES
+      *ACTIVOS, SIN DISTINGUIR MAYUSCULAS/MINUSCULAS, REUTILIZANDO LA
+      *MISMA RUTINA QUE USA ARCHIVOSDB PARA EL MISMO PROPOSITO
+       32-BUSCA-CONTIENE.
+           DISPLAY "Texto a buscar dentro del nombre/apellido: ".
+           MOVE SPACES TO WS-CONTIENE-PATRON.
+           ACCEPT WS-CONTIENE-PATRON.
+      *LONGITUD REAL DE LO CAPTURADO, IGUAL TECNICA DE INSPECT QUE
+      *USA TEXTOS PARA MEDIR EL PRIMER NOMBRE
+           MOVE ZERO TO WS-CONTIENE-PATRON-LONG.
+           INSPECT WS-CONTIENE-PATRON TALLYING WS-CONTIENE-PATRON-LONG
+                   FOR CHARACTERS BEFORE INITIAL SPACE.
+           MOVE 1 TO WS-RECORRE.
+           PERFORM 32-1-REVISA-TRABAJADOR UNTIL WS-RECORRE > WS-FIN.
+
+       32-1-REVISA-TRABAJADOR.
+           IF WS-ACTIVO(WS-RECORRE) = "S"
+                   MOVE SPACES TO WS-NOM-COMPARA
+                   STRING WS-NOMBRE(WS-RECORRE) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           WS-APELLIDO(WS-RECORRE) DELIMITED BY SIZE
+                           INTO WS-NOM-COMPARA
+                   CALL "BUSCACAD" USING WS-NOM-COMPARA 61
+                           WS-CONTIENE-PATRON WS-CONTIENE-PATRON-LONG
+                           WS-CONTIENE-ENCONTRO
+                   IF WS-CONTIENE-ENCONTRO = "S"
+                           DISPLAY "ID: " WS-ID(WS-RECORRE) " NOMBRE: "
+                                   WS-NOMBRE(WS-RECORRE) " "
+                                   WS-APELLIDO(WS-RECORRE)
+                   END-IF
+           END-IF.
+           ADD 1 TO WS-RECORRE.
+
+      *CONFIRMACION S/N REUTILIZABLE, BASADA EN EL PATRON
+      *CONTINUACION/SI-O-NO DE GOTO.CBL, PARA NO SEGUIR CAPTURANDO
+      *ESTE MISMO PROMPT DE FORMA DISTINTA EN CADA PARRAFO. EL
+      *LLAMADOR DEBE LLENAR WS-CONFIRMA-MSG ANTES DE PERFORM Y LEER
+      *WS-CONFIRMA-RESULT ("S" O "N") AL REGRESAR
+       33-CONFIRMA-ACCION.
+           DISPLAY WS-CONFIRMA-MSG.
+           ACCEPT WS-OPCION.
+           IF WS-OPC-S
+                   MOVE "S" TO WS-CONFIRMA-RESULT
+           ELSE
+           IF WS-OPC-N
+                   MOVE "N" TO WS-CONFIRMA-RESULT
+           ELSE
+                   DISPLAY "Opcion invalida, verifique"
+                   PERFORM 33-CONFIRMA-ACCION.
+
+      *POLIZA DE NOMINA PARA CONTABILIDAD: UN RENGLON DE ANCHO FIJO
+      *POR TRABAJADOR CON ID, NOMBRE, APELLIDO Y NETO, LISTO PARA
+      *IMPORTARSE SIN RETRANSCRIBIR LA POLIZA A MANO CADA QUINCENA
+       34-EXPORTA-GL.
+           OPEN OUTPUT F-GL.
+           MOVE 1 TO WS-RECORRE.
+           PERFORM 34-1-EXPORTA-GL-TRABAJADOR UNTIL WS-RECORRE > WS-FIN.
+           CLOSE F-GL.
+           DISPLAY "Poliza de nomina exportada a NOMGL.TXT".
+
+       34-1-EXPORTA-GL-TRABAJADOR.
+           IF WS-ACTIVO(WS-RECORRE) = "S"
+                   COMPUTE WS-ISR-MONTO =
+                           WS-SALARIO(WS-RECORRE) * WS-PCT-ISR
+                   COMPUTE WS-IMSS-MONTO =
+                           WS-SALARIO(WS-RECORRE) * WS-PCT-IMSS
+                   COMPUTE WS-PAGO-HORAS-EXTRA =
+                           WS-SALARIO(WS-RECORRE) * WS-TASA-HORA-EXTRA
+                                   * WS-HORAS-EXTRA(WS-RECORRE)
+                   COMPUTE WS-NETO =
+                           WS-SALARIO(WS-RECORRE) - WS-ISR-MONTO
+                                   - WS-IMSS-MONTO
+                                   + WS-PAGO-HORAS-EXTRA
+                                   + WS-GASTOS(WS-RECORRE)
+                   MOVE WS-NETO TO WS-GL-NETO-FMT
+                   MOVE SPACES TO GL-LINEA
+                   STRING WS-ID(WS-RECORRE) DELIMITED BY SIZE
+                           WS-NOMBRE(WS-RECORRE) DELIMITED BY SIZE
+                           WS-APELLIDO(WS-RECORRE) DELIMITED BY SIZE
+                           WS-GL-NETO-FMT DELIMITED BY SIZE
+                           INTO GL-LINEA
+                   WRITE GL-LINEA
+           END-IF.
+           ADD 1 TO WS-RECORRE.
+
+      *LISTA A LOS TRABAJADORES DADOS DE BAJA, CON MOTIVO Y FECHA,
+      *LEYENDO LA BITACORA QUE VA LLENANDO 15-2-REGISTRA-BAJA
+       35-REPORTE-BAJAS.
+           OPEN INPUT F-BAJAS.
+           IF WS-TB-STATUS = "35"
+                   DISPLAY "Aun no hay trabajadores dados de baja"
+           ELSE
+                   DISPLAY "REPORTE DE TRABAJADORES DADOS DE BAJA"
+                   MOVE "N" TO WS-TB-FIN-ARCHIVO
+                   PERFORM 35-1-LEE-BAJA UNTIL WS-TB-FIN-ARCHIVO = "S"
+           END-IF.
+           CLOSE F-BAJAS.
+
+       35-1-LEE-BAJA.
+           READ F-BAJAS
+                   AT END MOVE "S" TO WS-TB-FIN-ARCHIVO
+                   NOT AT END
+                           DISPLAY "ID: " TB-ID " NOMBRE: " TB-NOMBRE
+                                   " " TB-APELLIDO
+                           DISPLAY "  FECHA DE BAJA: " TB-FECHA-BAJA
+                           DISPLAY "  MOTIVO: " TB-MOTIVO
+           END-READ.
+
+      *ALTA MASIVA DESDE UN CSV DE NOMBRE,APELLIDO,EDAD,SALARIO,
+      *DEPARTAMENTO, PARA NO TENER QUE CAPTURAR UN DEPARTAMENTO NUEVO
+      *COMPLETO TRABAJADOR POR TRABAJADOR A TRAVES DE 01-CAPTURATRABAJADOR
+       36-IMPORTA-CSV.
+           DISPLAY "Ruta del CSV (ENTER = " WS-RUTA-CSV "): ".
+           ACCEPT WS-RUTA-CSV.
+           IF WS-RUTA-CSV = SPACES
+                   MOVE "NUEVOSHIRES.CSV" TO WS-RUTA-CSV
+           END-IF.
+           OPEN INPUT F-CSV.
+           IF WS-CSV-STATUS NOT = "00"
+                   DISPLAY "No se pudo abrir el CSV, estatus: "
+                           WS-CSV-STATUS
+           ELSE
+                   MOVE "N" TO WS-CSV-FIN
+                   PERFORM 36-1-IMPORTA-RENGLON
+                           UNTIL WS-CSV-FIN = "S"
+                   CLOSE F-CSV
+           END-IF.
+
+       36-1-IMPORTA-RENGLON.
+           READ F-CSV
+                   AT END MOVE "S" TO WS-CSV-FIN
+                   NOT AT END
+                           PERFORM 36-2-PROCESA-RENGLON
+           END-READ.
+
+       36-2-PROCESA-RENGLON.
+           ADD 1 TO WS-FIN.
+           IF WS-FIN > WS-MAX-TRABAJADORES
+                   DISPLAY "Limite de trabajadores alcanzado, se omite"
+                   SUBTRACT 1 FROM WS-FIN
+           ELSE
+                   UNSTRING CSV-LINEA DELIMITED BY ","
+                           INTO WS-CSV-NOMBRE-X WS-CSV-APELLIDO-X
+                                   WS-CSV-EDAD-X WS-CSV-SALARIO-X
+                                   WS-CSV-DEPTO-X
+                   MOVE WS-CSV-NOMBRE-X TO WS-NOMBRE(WS-FIN)
+                   MOVE WS-CSV-APELLIDO-X TO WS-APELLIDO(WS-FIN)
+                   CALL "NOMBREUTIL" USING WS-NOMBRE(WS-FIN) 30
+                   CALL "NOMBREUTIL" USING WS-APELLIDO(WS-FIN) 30
+                   MOVE WS-CSV-EDAD-X TO WS-EDAD(WS-FIN)
+                   MOVE WS-CSV-SALARIO-X TO WS-SALARIO(WS-FIN)
+                   MOVE "MXN" TO WS-MONEDA(WS-FIN)
+                   MOVE WS-CSV-DEPTO-X TO WS-DEPARTAMENTO(WS-FIN,1)
+                   MOVE ZERO TO WS-DEPARTAMENTO(WS-FIN,2)
+                   MOVE ZERO TO WS-DEPARTAMENTO(WS-FIN,3)
+                   MOVE ZERO TO WS-HORAS-EXTRA(WS-FIN)
+                   MOVE ZERO TO WS-GASTOS(WS-FIN)
+      *EL RENGLON DEL CSV PASA POR LA MISMA VALIDACION QUE LA
+      *CAPTURA MANUAL (01-2-VALIDA-DATOS) ANTES DE GRABARSE; COMO
+      *AQUI NO HAY USUARIO A QUIEN VOLVER A PREGUNTAR, EL RENGLON
+      *INVALIDO SIMPLEMENTE SE DESCARTA EN VEZ DE REPETIR LA CAPTURA
+                   PERFORM 01-2-VALIDA-DATOS
+                   IF WS-VALIDO NOT = "S"
+                           DISPLAY "Renglon de CSV invalido, se omite: "
+                                   WS-NOMBRE(WS-FIN) " "
+                                   WS-APELLIDO(WS-FIN)
+                           SUBTRACT 1 FROM WS-FIN
+                   ELSE
+                           PERFORM 23-GENERA-ID
+                           MOVE WS-CONTADOR TO WS-ID(WS-FIN)
+                           MOVE "S" TO WS-ACTIVO(WS-FIN)
+                           PERFORM 22-GRABAR-TRABAJADOR
+                           DISPLAY "Importado ID " WS-ID(WS-FIN) ": "
+                                   WS-NOMBRE(WS-FIN) " "
+                                   WS-APELLIDO(WS-FIN)
+                   END-IF
+           END-IF.
+
+      *ARMA WS-ENCABEZADO-REPORTE CON LA EMPRESA, EL TITULO QUE EL
+      *LLAMADOR DEJO EN WS-TITULO-REPORTE Y LA FECHA DEL DIA
+       40-ARMA-ENCABEZADO.
+           MOVE WS-EMPRESA TO WS-ENC-EMPRESA.
+           MOVE WS-TITULO-REPORTE TO WS-ENC-TITULO.
+           MOVE WS-ANO-HOY TO WS-ENC-ANO.
+           MOVE WS-MES-HOY TO WS-ENC-MES.
+           MOVE WS-DIA-HOY TO WS-ENC-DIA.
+
+       40-1-MUESTRA-ENCABEZADO.
+           PERFORM 40-ARMA-ENCABEZADO.
+           DISPLAY WS-ENCABEZADO-REPORTE.
+
        END PROGRAM NOMINA.
