@@ -0,0 +1,63 @@
+      ******************************************************************
+      * Author: Jossie Esteban Rodriguez
+      * Date: 2026
+      * Purpose: Busqueda de subcadena "contiene", sin distinguir
+      *          mayusculas/minusculas, basada en las tecnicas de
+      *          INSPECT de TEXTOS (CadenaTexto.cbl)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSCACAD.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TEXTO-NORM PIC X(61).
+       01 WS-PATRON-NORM PIC X(30).
+       01 WS-POS PIC 9(02).
+       01 WS-POS-MAXIMA PIC 9(02).
+       01 WS-ENCONTRADO PIC X(01).
+
+       LINKAGE SECTION.
+      *LK-TEXTO ES LA CADENA DONDE SE BUSCA (POR EJEMPLO UN NOMBRE Y
+      *APELLIDO YA CONCATENADOS) Y LK-PATRON LO QUE SE QUIERE
+      *ENCONTRAR, AMBOS CON SU LONGITUD REAL PARA NO LEER MAS ALLA DE
+      *LOS CAMPOS DEL PROGRAMA QUE LLAMA
+       01 LK-TEXTO PIC X(61).
+       01 LK-LONG-TEXTO PIC 9(02).
+       01 LK-PATRON PIC X(30).
+       01 LK-LONG-PATRON PIC 9(02).
+       01 LK-ENCONTRADO PIC X(01).
+
+       PROCEDURE DIVISION USING LK-TEXTO LK-LONG-TEXTO
+               LK-PATRON LK-LONG-PATRON LK-ENCONTRADO.
+
+       BUSCA-SUBCADENA.
+           MOVE SPACES TO WS-TEXTO-NORM.
+           MOVE SPACES TO WS-PATRON-NORM.
+           MOVE LK-TEXTO(1:LK-LONG-TEXTO) TO WS-TEXTO-NORM.
+           MOVE LK-PATRON(1:LK-LONG-PATRON) TO WS-PATRON-NORM.
+      *REUTILIZA LA MISMA RUTINA DE NORMALIZACION QUE NOMINA,
+      *ARCHIVOSDB Y FILES YA USAN PARA GUARDAR LOS NOMBRES, ASI LA
+      *COMPARACION ES INSENSIBLE A MAYUSCULAS/MINUSCULAS
+           CALL "NOMBREUTIL" USING WS-TEXTO-NORM LK-LONG-TEXTO.
+           CALL "NOMBREUTIL" USING WS-PATRON-NORM LK-LONG-PATRON.
+
+           MOVE "N" TO WS-ENCONTRADO.
+           COMPUTE WS-POS-MAXIMA = LK-LONG-TEXTO - LK-LONG-PATRON + 1.
+           IF LK-LONG-PATRON > 0 AND WS-POS-MAXIMA > 0
+                   MOVE 1 TO WS-POS
+                   PERFORM COMPARA-POSICION
+                   UNTIL WS-POS > WS-POS-MAXIMA
+                   OR WS-ENCONTRADO = "S"
+           END-IF.
+           MOVE WS-ENCONTRADO TO LK-ENCONTRADO.
+           GOBACK.
+
+       COMPARA-POSICION.
+           IF WS-TEXTO-NORM(WS-POS:LK-LONG-PATRON) =
+                   WS-PATRON-NORM(1:LK-LONG-PATRON)
+                   MOVE "S" TO WS-ENCONTRADO
+           ELSE
+                   ADD 1 TO WS-POS
+           END-IF.
+
+       END PROGRAM BUSCACAD.
