@@ -13,12 +13,18 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
       * Con SELECT OPTIONAL damos un nombre al archivo y lo asignamos con ASSIGN TO "" al archivo fisico
-      * Con ORGANIZATION IS SEQUENTIAL la organizacion del archivo es ecuensial, desde el primer registro hasta el ultimo
+      * ORGANIZATION IS INDEXED con RECORD KEY EMPLEADOS-ID permite
+      * localizar, actualizar y eliminar un registro por su ID sin
+      * tener que reescribir todo el archivo secuencial
        FILE-CONTROL.
        SELECT OPTIONAL EMPLEADOS-ARCHIVO
-      *Especificamos la ruta donde se creara el archivo
-       ASSIGN TO "C:\Users\Esteban\empleados.csv"
-       ORGANIZATION IS SEQUENTIAL.
+      *La ruta ya no queda fija en el codigo, se captura al inicio
+      *del programa y se guarda en WS-NOMBRE-ARCHIVO
+       ASSIGN TO WS-NOMBRE-ARCHIVO
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS EMPLEADOS-ID
+       FILE STATUS IS WS-ARCHIVO-STATUS.
 
       *Especificaciones del archivo logico de la DB se definen en la DATA DIVISION
       *Descripcion de registro de datos con variables compuestas
@@ -37,6 +43,15 @@
 
        WORKING-STORAGE SECTION.
 
+      *RUTA DEL ARCHIVO DE EMPLEADOS, CAPTURADA AL INICIO DEL
+      *PROGRAMA. SI NO SE TECLEA NADA SE USA LA RUTA POR DEFECTO
+       01 WS-NOMBRE-ARCHIVO PIC X(80)
+           VALUE "C:\Users\Esteban\empleados.csv".
+       01 RUTA-PROMPT PIC X(49)
+           VALUE "Ruta del archivo de empleados (ENTER = default): ".
+
+       01 WS-ARCHIVO-STATUS PIC X(02).
+
        01 IDENTIFICADOR PIC X(36)
            VALUE "Introduce un ID del nuevo empeado: ".
        01 NOMBRE PIC X(33)
@@ -53,34 +68,111 @@
        01 SI-NO PIC X.
        01 ENTRY-OK PIC X.
 
+      *"A" CUANDO VALIDAR-CAMPOS SE LLAMA DESDE UNA ALTA NUEVA (SE
+      *REVISA QUE EL ID NO EXISTA), "M" CUANDO SE LLAMA DESDE UNA
+      *MODIFICACION (EL ID NO CAMBIA, ASI QUE EL PROPIO REGISTRO QUE
+      *SE ESTA EDITANDO NO DEBE RECHAZARSE COMO SI FUERA UN DUPLICADO)
+       01 WS-MODO-VALIDACION PIC X VALUE "A".
+       01 RUTA-TECLEADA PIC X(80).
+
+      *Respaldo del registro recien capturado mientras se hace la
+      *lectura por llave que busca un EMPLEADOS-ID duplicado, ya que
+      *un NOT INVALID KEY sobreescribe todo EMPLEADOS-REGISTRO
+       01 WS-EMPLEADOS-REGISTRO-BAK.
+           05 WS-BAK-ID PIC X(6).
+           05 WS-BAK-NOMBRE PIC X(25).
+           05 WS-BAK-APELLIDOS PIC X(35).
+           05 WS-BAK-EDAD PIC X(3).
+           05 WS-BAK-TELEFONO PIC X(9).
+           05 WS-BAK-DIRECCION PIC X(35).
+
+      *OPCION DEL MENU PRINCIPAL: ALTA, ACTUALIZAR, ELIMINAR, SALIR
+       01 WS-OPCION PIC X(01).
+           88 WS-OPC-ALTA VALUE "A" "a".
+           88 WS-OPC-ACTUALIZA VALUE "U" "u".
+           88 WS-OPC-ELIMINA VALUE "E" "e".
+           88 WS-OPC-CONTIENE VALUE "Q" "q".
+           88 WS-OPC-SALIR VALUE "S" "s".
+
+       01 WS-ID-BUSQUEDA PIC X(6).
+       01 WS-CONFIRMA PIC X(01).
+
+      *CAMPOS PARA LA BUSQUEDA "CONTIENE" SOBRE NOMBRE Y APELLIDOS,
+      *SIN DISTINGUIR MAYUSCULAS/MINUSCULAS
+       01 WS-CONTIENE-PATRON PIC X(30).
+       01 WS-CONTIENE-PATRON-LONG PIC 9(02).
+       01 WS-CONTIENE-NOMCOM PIC X(61).
+       01 WS-CONTIENE-ENCONTRO PIC X(01).
+
 
        PROCEDURE DIVISION.
 
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
 
+       PERFORM CAPTURAR-RUTA-ARCHIVO.
        PERFORM PROCEDIMIENTO-DE-APERTURA.
-       MOVE "S" TO SI-NO.
-       PERFORM AGREGAR-REGISTROS
-       UNTIL SI-NO = "N".
+       PERFORM MENU-PRINCIPAL
+       UNTIL WS-OPC-SALIR.
        PERFORM PROCEDIMIENTO-DE-CIERRE.
 
        PROGRAM-DONE.
            STOP RUN.
-      *Para manipular un archivo lo primero que se debe hacer es abrirlo o crearlo EXTEND CREA O ABRE EL ARCHIVO EXISTENTE
+      *Permite capturar la ruta del archivo en tiempo de ejecucion en
+      *vez de dejarla fija en el codigo
+       CAPTURAR-RUTA-ARCHIVO.
+           MOVE SPACES TO RUTA-TECLEADA.
+           DISPLAY RUTA-PROMPT.
+           ACCEPT RUTA-TECLEADA.
+           IF RUTA-TECLEADA NOT = SPACES
+                   MOVE RUTA-TECLEADA TO WS-NOMBRE-ARCHIVO.
+
+      *Para manipular un archivo lo primero que se debe hacer es abrirlo o crearlo
+      *SI EL ARCHIVO NO EXISTE SE CREA VACIO ANTES DE ABRIRLO EN I-O
        PROCEDIMIENTO-DE-APERTURA.
-           OPEN EXTEND EMPLEADOS-ARCHIVO.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           IF WS-ARCHIVO-STATUS = "35"
+                   OPEN OUTPUT EMPLEADOS-ARCHIVO
+                   CLOSE EMPLEADOS-ARCHIVO
+                   OPEN I-O EMPLEADOS-ARCHIVO
+           END-IF.
 
       *Cuando finalizamos su edicion debemos cerrarlo
        PROCEDIMIENTO-DE-CIERRE.
            CLOSE EMPLEADOS-ARCHIVO.
 
+       MENU-PRINCIPAL.
+           DISPLAY "A-Alta  U-Actualizar  E-Eliminar  Q-Buscar que "
+                   "contenga  S-Salir".
+           ACCEPT WS-OPCION.
+           IF WS-OPC-ALTA
+                   PERFORM AGREGAR-REGISTROS
+           ELSE
+               IF WS-OPC-ACTUALIZA
+                       PERFORM ACTUALIZAR-REGISTRO
+               ELSE
+                   IF WS-OPC-ELIMINA
+                           PERFORM ELIMINAR-REGISTRO
+                   ELSE
+                       IF WS-OPC-CONTIENE
+                               PERFORM BUSCA-CONTIENE
+                       ELSE
+                           IF WS-OPC-SALIR
+                                   CONTINUE
+                           ELSE
+                               DISPLAY "Opcion invalida."
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
        AGREGAR-REGISTROS.
            MOVE "N" TO ENTRY-OK.
+           MOVE "A" TO WS-MODO-VALIDACION.
            PERFORM OBTENER-CAMPOS
            UNTIL ENTRY-OK = "S".
            PERFORM ESCRIBIR-REGISTROS.
-           PERFORM REINICIAR.
 
        OBTENER-CAMPOS.
            MOVE SPACE TO EMPLEADOS-REGISTRO.
@@ -88,8 +180,13 @@
            ACCEPT EMPLEADOS-ID.
            DISPLAY NOMBRE " ? ".
            ACCEPT EMPLEADOS-NOMBRE.
+      *NORMALIZA MAYUSCULAS/MINUSCULAS CON LA MISMA RUTINA COMPARTIDA
+      *QUE USA NOMINA, PARA QUE EL MISMO EMPLEADO NO QUEDE CAPTURADO
+      *CON DISTINTA CAPITALIZACION EN CADA FUENTE
+           CALL "NOMBREUTIL" USING EMPLEADOS-NOMBRE 25.
            DISPLAY APELLIDOS " ? ".
            ACCEPT EMPLEADOS-APELLIDOS.
+           CALL "NOMBREUTIL" USING EMPLEADOS-APELLIDOS 35.
            DISPLAY EDAD " ? ".
            ACCEPT EMPLEADOS-EDAD.
            DISPLAY TELEFONO " ? ".
@@ -98,23 +195,168 @@
            ACCEPT EMPLEADOS-DIRECCION.
            PERFORM VALIDAR-CAMPOS.
 
+      *Se revisan todos los campos antes de grabar, no solo el nombre
        VALIDAR-CAMPOS.
            MOVE "S" TO ENTRY-OK.
-           IF EMPLEADOS-NOMBRE = SPACE
+           IF EMPLEADOS-ID = SPACES
+               DISPLAY "Error: debes especificar un ID."
+               MOVE "N" TO ENTRY-OK
+           ELSE
+           IF EMPLEADOS-NOMBRE = SPACES
                DISPLAY "Error: debes especificar un nombre."
-           MOVE "N" TO ENTRY-OK.
+               MOVE "N" TO ENTRY-OK
+           ELSE
+           IF EMPLEADOS-APELLIDOS = SPACES
+               DISPLAY "Error: debes especificar los apellidos."
+               MOVE "N" TO ENTRY-OK
+           ELSE
+           IF EMPLEADOS-EDAD NOT NUMERIC
+               DISPLAY "Error: la edad debe ser numerica."
+               MOVE "N" TO ENTRY-OK
+           ELSE
+           IF EMPLEADOS-TELEFONO NOT NUMERIC
+               DISPLAY "Error: el telefono debe ser numerico."
+               MOVE "N" TO ENTRY-OK
+           ELSE
+           IF EMPLEADOS-DIRECCION = SPACES
+               DISPLAY "Error: debes especificar una direccion."
+               MOVE "N" TO ENTRY-OK
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+      *Si los campos basicos pasaron, se revisa que el ID no este ya
+      *dado de alta antes de permitir que OBTENER-CAMPOS continue
+      *hacia ESCRIBIR-REGISTROS. En una modificacion el ID no cambia,
+      *asi que este paso se omite: de lo contrario el propio registro
+      *que se esta editando se detectaria como un falso duplicado
+           IF ENTRY-OK = "S" AND WS-MODO-VALIDACION = "A"
+               MOVE EMPLEADOS-REGISTRO TO WS-EMPLEADOS-REGISTRO-BAK
+               READ EMPLEADOS-ARCHIVO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "Error: ya existe un empleado con ese "
+                               "ID."
+                       MOVE "N" TO ENTRY-OK
+               END-READ
+               MOVE WS-EMPLEADOS-REGISTRO-BAK TO EMPLEADOS-REGISTRO
+           END-IF.
 
       *Se emplea la palabra reservada WRITE para escribir los registros en el archivo
        ESCRIBIR-REGISTROS.
-           WRITE EMPLEADOS-REGISTRO.
+           WRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   DISPLAY "Error: ya existe un empleado con ese ID."
+           END-WRITE.
+
+      *Localiza un registro por ID y permite modificar sus datos
+       ACTUALIZAR-REGISTRO.
+           MOVE SPACES TO WS-ID-BUSQUEDA.
+           DISPLAY "ID del empleado a actualizar ? ".
+           ACCEPT WS-ID-BUSQUEDA.
+           MOVE WS-ID-BUSQUEDA TO EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "Error: no existe un empleado con ese ID."
+               NOT INVALID KEY
+                   PERFORM CAPTURA-DATOS-MOD-Y-GRABA
+           END-READ.
+
+       CAPTURA-DATOS-MOD-Y-GRABA.
+           MOVE "N" TO ENTRY-OK.
+           MOVE "M" TO WS-MODO-VALIDACION.
+           PERFORM CAPTURA-DATOS-MOD
+           UNTIL ENTRY-OK = "S".
+           REWRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   DISPLAY "Error: no se pudo actualizar el registro."
+           END-REWRITE.
+
+       CAPTURA-DATOS-MOD.
+           DISPLAY NOMBRE " ? ".
+           ACCEPT EMPLEADOS-NOMBRE.
+           CALL "NOMBREUTIL" USING EMPLEADOS-NOMBRE 25.
+           DISPLAY APELLIDOS " ? ".
+           ACCEPT EMPLEADOS-APELLIDOS.
+           CALL "NOMBREUTIL" USING EMPLEADOS-APELLIDOS 35.
+           DISPLAY EDAD " ? ".
+           ACCEPT EMPLEADOS-EDAD.
+           DISPLAY TELEFONO " ? ".
+           ACCEPT EMPLEADOS-TELEFONO.
+           DISPLAY DIRECCION " ? ".
+           ACCEPT EMPLEADOS-DIRECCION.
+           PERFORM VALIDAR-CAMPOS.
+
+      *Localiza un registro por ID y lo elimina tras confirmar
+       ELIMINAR-REGISTRO.
+           MOVE SPACES TO WS-ID-BUSQUEDA.
+           DISPLAY "ID del empleado a eliminar ? ".
+           ACCEPT WS-ID-BUSQUEDA.
+           MOVE WS-ID-BUSQUEDA TO EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "Error: no existe un empleado con ese ID."
+               NOT INVALID KEY
+                   PERFORM CONFIRMA-ELIMINA
+           END-READ.
+
+       CONFIRMA-ELIMINA.
+           MOVE SPACES TO WS-CONFIRMA.
+           DISPLAY "Confirma eliminar este registro (S/N) ? ".
+           ACCEPT WS-CONFIRMA.
+           IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                   DELETE EMPLEADOS-ARCHIVO
+                       INVALID KEY
+                           DISPLAY "Error: no se pudo eliminar."
+                   END-DELETE
+                   DISPLAY "Registro eliminado."
+           END-IF.
 
-       REINICIAR.
-           DISPLAY "Â¿Desea almacenar otro empleado en la base de datos?".
-           ACCEPT SI-NO.
-           IF SI-NO = "S"
-               MOVE "S" TO SI-NO.
-               IF SI-NO NOT = "S"
-                   MOVE "N" TO SI-NO.
+      *RECORRE TODO EL ARCHIVO DE EMPLEADOS BUSCANDO UN TEXTO DENTRO
+      *DEL NOMBRE O LOS APELLIDOS, SIN DISTINGUIR MAYUSCULAS/MINUSCULAS,
+      *REUTILIZANDO LA MISMA RUTINA QUE USA NOMINA PARA EL MISMO
+      *PROPOSITO
+       BUSCA-CONTIENE.
+           DISPLAY "Texto a buscar dentro del nombre/apellidos: ".
+           MOVE SPACES TO WS-CONTIENE-PATRON.
+           ACCEPT WS-CONTIENE-PATRON.
+      *LONGITUD REAL DE LO CAPTURADO, IGUAL TECNICA DE INSPECT QUE
+      *USA TEXTOS PARA MEDIR EL PRIMER NOMBRE
+           MOVE ZERO TO WS-CONTIENE-PATRON-LONG.
+           INSPECT WS-CONTIENE-PATRON TALLYING WS-CONTIENE-PATRON-LONG
+                   FOR CHARACTERS BEFORE INITIAL SPACE.
+           MOVE LOW-VALUES TO EMPLEADOS-ID.
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+                   INVALID KEY
+                           DISPLAY "El archivo no tiene registros."
+           END-START.
+           IF WS-ARCHIVO-STATUS = "00"
+                   PERFORM ESCANEA-CONTIENE UNTIL
+                           WS-ARCHIVO-STATUS = "10"
+           END-IF.
 
+       ESCANEA-CONTIENE.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE SPACES TO WS-CONTIENE-NOMCOM
+                   STRING EMPLEADOS-NOMBRE DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           EMPLEADOS-APELLIDOS DELIMITED BY SIZE
+                           INTO WS-CONTIENE-NOMCOM
+                   CALL "BUSCACAD" USING WS-CONTIENE-NOMCOM 61
+                           WS-CONTIENE-PATRON WS-CONTIENE-PATRON-LONG
+                           WS-CONTIENE-ENCONTRO
+                   IF WS-CONTIENE-ENCONTRO = "S"
+                           DISPLAY "ID: " EMPLEADOS-ID " NOMBRE: "
+                                   EMPLEADOS-NOMBRE " "
+                                   EMPLEADOS-APELLIDOS
+                   END-IF
+           END-READ.
 
        END PROGRAM ARCHIVOSDB.
