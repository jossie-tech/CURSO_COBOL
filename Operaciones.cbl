@@ -25,13 +25,25 @@
             DISPLAY "Introduce el valor de B"
             ACCEPT B.
       *Suma.
-            ADD A TO B GIVING SUMA.
+            ADD A TO B GIVING SUMA
+                ON SIZE ERROR
+                    DISPLAY "La suma se desbordo, verifique los valores"
+            END-ADD.
       *Resta.
-            SUBTRACT A FROM B GIVING RESTA.
+            SUBTRACT A FROM B GIVING RESTA
+                ON SIZE ERROR
+                    DISPLAY "La resta se desbordo, verifique"
+            END-SUBTRACT.
       *Multiplicación.
-            MULTIPLY A BY B GIVING MUL.
+            MULTIPLY A BY B GIVING MUL
+                ON SIZE ERROR
+                    DISPLAY "La multiplicacion se desbordo, verifique"
+            END-MULTIPLY.
       *División.
-            DIVIDE A INTO B GIVING DIV.
+            DIVIDE A INTO B GIVING DIV
+                ON SIZE ERROR
+                    DISPLAY "Division invalida, verifique B"
+            END-DIVIDE.
       *Visualización de resultados.
            DISPLAY "El resultado de la suma es " SUMA.
            DISPLAY "El resultado de la resta es " RESTA.
