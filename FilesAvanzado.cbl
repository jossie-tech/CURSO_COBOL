@@ -14,8 +14,10 @@
       *             ASSIGN to WS-NOMBRE-ARCHIVO.
                    ASSIGN TO "C:\Users\Esteban\COBOL\DATOS2.TXT"
       *ORGANIZACION Y LECTURA DEL ARCHIVOS, SEQUENTIAL, RANDOM, INDEXED
+      *DYNAMIC PERMITE ACCESO POR LLAVE Y TAMBIEN RECORRER TODO EL
+      *ARCHIVO EN ORDEN (REPORTES DE BAJO STOCK, REPRECIADO POR LOTE)
                    ORGANIZATION INDEXED
-                   ACCESS MODE RANDOM
+                   ACCESS MODE DYNAMIC
       *CONFIGURACION DE LLAVE UNICA, VALORES QUE NO SE REPITEN
                    RECORD KEY IS RP-ID
       *CONFIGURACION DE OTROS CAMPOS QUE NO SE PUEDEN REPETIR
@@ -26,21 +28,38 @@
                    ASSIGN TO "C:\Users\Esteban\COBOL\LLAVE.TXT"
                    FILE STATUS KEY-STATUS.
 
+      *PRESUPUESTO POR DEPARTAMENTO, COMPARTIDO CON NOMINA PARA QUE
+      *SUS COMPRAS SE PUEDAN VER CONTRA EL GASTO DE ESE DEPARTAMENTO
+      *EN EL SISTEMA DE NOMINA
+                   SELECT OPTIONAL F-PRESUPUESTO
+                   ASSIGN TO "PRESUPUESTO.DAT"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS PD-DEPARTAMENTO
+                   FILE STATUS WS-PD-STATUS.
+
+      *BITACORA DE VENTAS, SE ABRE EN EXTEND Y SE CIERRA DESPUES DE
+      *CADA VENTA, IGUAL QUE LA BITACORA DE AUDITORIA DE NOMINA
+                   SELECT OPTIONAL F-VENTAS
+                   ASSIGN TO "VENTAS.DAT"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS WS-VTA-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
       *CONFIGURACION DE EFICIENCIA DE ARCHIVO
        FD F-ARCHIVO
-       BLOCK CONTAINS 316 RECORDS
-       RECORD CONTAINS 177 CHARACTERS.
+       BLOCK CONTAINS 312 RECORDS
+       RECORD CONTAINS 179 CHARACTERS.
       *BLOQUE MAXIMO 27998 POSICIONES (CARACTERES), 1 CARACTER = 8 BITS - 1 BYTE.
-      * TAMAÑO DE REGISTRO 177 POSICIONES.
+      * TAMAÑO DE REGISTRO 179 POSICIONES (RP-DEPARTAMENTO SUMO 2).
       * BLOQUE OPTIMO -> LONGITUD BLOQUE MAXIMO / TAMAÑO REGISTRO
-      *BLOQUE OPTIMO -> 27998 POS / 177 POS = 158.18 = 158
+      *BLOQUE OPTIMO -> 27998 POS / 179 POS = 156.4 = 156
       *->BLOQUE OPTIMO * TAMAÑO DE REGISTRO
-      * ->158 * 177 = 27966 POSICIONES BLOQUE OPTIMO
-      * TRACK COMPLETO = 27966 * 2 = 55992 -> PISTA COMPLETA
-      *FACTOR DE BLOQUEO = 158 * 2 = 318 REGISTROS.
+      * ->156 * 179 = 27924 POSICIONES BLOQUE OPTIMO
+      * TRACK COMPLETO = 27924 * 2 = 55848 -> PISTA COMPLETA
+      *FACTOR DE BLOQUEO = 156 * 2 = 312 REGISTROS.
 
        01 REG-PRODUCTO.
                    02 RP-ID                PIC 9(10).
@@ -48,10 +67,28 @@
                    02 RP-PRECIO            PIC 9(05)V9(02).
                    02 RP-CANTIDAD          PIC 9(10).
                    02 RP-DESCRIPCION       PIC X(100).
+                   02 RP-DEPARTAMENTO      PIC 9(02).
 
        FD KEY-FILE.
        01 REG-LLAVE                        PIC 9(10).
 
+      *PD-DEPARTAMENTO USA EL MISMO CODIGO DE DEPARTAMENTO QUE
+      *WS-DEPARTAMENTO EN NOMINA. PD-GASTADO ACUMULA LO DEBITADO POR
+      *LAS COMPRAS DE ESE DEPARTAMENTO EN 011-DEBITA-PRESUPUESTO
+       FD F-PRESUPUESTO.
+       01 PD-REGISTRO.
+           02 PD-DEPARTAMENTO              PIC 9(02).
+           02 PD-GASTADO                   PIC S9(08)V99.
+
+      *UN RENGLON POR VENTA, CON LA CANTIDAD VENDIDA Y EL PRECIO
+      *COBRADO AL MOMENTO DE LA VENTA
+       FD F-VENTAS.
+       01 VTA-REGISTRO.
+           02 VTA-ID                       PIC 9(10).
+           02 VTA-CANTIDAD                 PIC 9(10).
+           02 VTA-FECHA                    PIC X(08).
+           02 VTA-PRECIO                   PIC 9(05)V9(02).
+
        WORKING-STORAGE SECTION.
       *VARIABLES AUXILIARES  PARA ARCHIVOS
       *PARA DAR EXTENCIÓN DEL ARCHIVO DE FORMA PERSONALIZADA
@@ -65,6 +102,10 @@
       *VARIABLE STATUS PARA VER LOS ERRORES QUE PUEDA TENER EL ARCHIVO
        77 WS-STATUS                        PIC 9(02).
        77 KEY-STATUS                       PIC 9(02).
+       77 WS-PD-STATUS                     PIC X(02).
+       77 WS-MONTO-COMPRA                  PIC S9(08)V99.
+       77 WS-VTA-STATUS                    PIC X(02).
+       77 WS-VENDER-CANTIDAD               PIC 9(10).
        01 WS-PRODUCTO.
                    02 WS-ID                PIC 9(10).
                    02 WS-NOMBRE            PIC X(50).
@@ -73,9 +114,40 @@
                    02 WS-DESCRIPCION       PIC X(100).
       *VARIABLES DE USO GENERAL
 
+      *OPCION DEL MENU PRINCIPAL
+       01 WS-OPCION                        PIC X(01).
+                   88 WS-OPC-ALTA          VALUE "A" "a".
+                   88 WS-OPC-CONSULTA      VALUE "C" "c".
+                   88 WS-OPC-MODIFICA      VALUE "M" "m".
+                   88 WS-OPC-BAJA          VALUE "B" "b".
+                   88 WS-OPC-BUSCA-NOMBRE  VALUE "N" "n".
+                   88 WS-OPC-BAJO-STOCK    VALUE "L" "l".
+                   88 WS-OPC-REPRECIA      VALUE "R" "r".
+                   88 WS-OPC-VENDE         VALUE "V" "v".
+                   88 WS-OPC-SALIR         VALUE "S" "s".
 
-      *CONTADORES
+       01 WS-CONFIRMA                      PIC X(01).
+       01 WS-ID-BUSQUEDA                   PIC 9(10).
+
+      *PUNTO DE REORDEN PARA EL REPORTE DE BAJO STOCK
+       77 WS-PUNTO-REORDEN                 PIC 9(10).
+       77 WS-ARCHIVO-FIN                   PIC X(01).
 
+      *RANGO Y AJUSTE PARA EL REPRECIADO POR LOTE
+       01 WS-LOTE-REPRECIO.
+                   02 WS-ID-INICIO         PIC 9(10).
+                   02 WS-ID-FIN            PIC 9(10).
+                   02 WS-TIPO-AJUSTE       PIC X(01).
+                           88 WS-AJUSTE-PORCENTAJE VALUE "P" "p".
+                           88 WS-AJUSTE-FIJO       VALUE "F" "f".
+                   02 WS-SIGNO-AJUSTE      PIC X(01).
+                           88 WS-AJUSTE-AUMENTO    VALUE "+".
+                           88 WS-AJUSTE-DISMINUYE  VALUE "-".
+                   02 WS-VALOR-AJUSTE      PIC 9(05)V9(02).
+                   02 WS-MONTO-AJUSTE      PIC 9(05)V9(02).
+                   02 WS-CONTADOR-REPRECIO PIC 9(05).
+
+      *CONTADORES
 
 
        PROCEDURE DIVISION.
@@ -83,12 +155,395 @@
 
        MENU-PRINCIPAL.
 
-            DISPLAY "TECNOLOGY SHOPPING JER. "
+            DISPLAY "TECNOLOGY SHOPPING JER. ".
             PERFORM 001-INICIALIZACIONES.
-
+            PERFORM 002-MENU
+            UNTIL WS-OPC-SALIR.
+            CLOSE F-ARCHIVO.
+            CLOSE F-PRESUPUESTO.
+            PERFORM 099-VERIFICA-STATUS-ARCHIVO.
+            PERFORM 099-VERIFICA-STATUS-PRESUPUESTO.
 
             STOP RUN.
 
 
+      *SI EL ARCHIVO NO EXISTE SE CREA VACIO ANTES DE ABRIRLO EN I-O
        001-INICIALIZACIONES.
+           OPEN I-O F-ARCHIVO.
+           IF WS-STATUS = "35"
+                   OPEN OUTPUT F-ARCHIVO
+                   CLOSE F-ARCHIVO
+                   OPEN I-O F-ARCHIVO
+           END-IF.
+           PERFORM 099-VERIFICA-STATUS-ARCHIVO.
+           OPEN I-O F-PRESUPUESTO.
+           IF WS-PD-STATUS = "35"
+                   OPEN OUTPUT F-PRESUPUESTO
+                   CLOSE F-PRESUPUESTO
+                   OPEN I-O F-PRESUPUESTO
+           END-IF.
+           PERFORM 099-VERIFICA-STATUS-PRESUPUESTO.
+
+       002-MENU.
+           DISPLAY "A-Alta  C-Consulta  M-Modificar  B-Baja  "
+                   "N-Buscar por nombre  L-Bajo stock  R-Repreciar "
+                   "lote  V-Vender  S-Salir".
+           ACCEPT WS-OPCION.
+           IF WS-OPC-ALTA
+                   PERFORM 003-ALTA-PRODUCTO
+           ELSE
+                   IF WS-OPC-CONSULTA
+                           PERFORM 004-CONSULTA-PRODUCTO
+                   ELSE
+                           IF WS-OPC-MODIFICA
+                                   PERFORM 005-MODIFICA-PRODUCTO
+                           ELSE
+                                   IF WS-OPC-BAJA
+                                           PERFORM 006-BAJA-PRODUCTO
+                                   ELSE
+                                           IF WS-OPC-BUSCA-NOMBRE
+                                              PERFORM
+                                              007-BUSCA-POR-NOMBRE
+                                           ELSE
+                                           IF WS-OPC-BAJO-STOCK
+                                              PERFORM
+                                              009-REPORTE-BAJO-STOCK
+                                           ELSE
+                                           IF WS-OPC-REPRECIA
+                                              PERFORM
+                                              010-REPRECIADO-LOTE
+                                           ELSE
+                                           IF WS-OPC-VENDE
+                                              PERFORM
+                                              012-VENDE-PRODUCTO
+                                           ELSE
+                                           IF WS-OPC-SALIR
+                                                   CONTINUE
+                                           ELSE
+                                                   DISPLAY
+                                                   "Opcion invalida."
+                                           END-IF
+                                           END-IF
+                                           END-IF
+                                           END-IF
+                                           END-IF
+                                   END-IF
+                           END-IF
+                   END-IF
+           END-IF.
+
+       003-ALTA-PRODUCTO.
+           PERFORM 008-SIGUIENTE-ID-PRODUCTO.
+           DISPLAY "ID asignado al producto: " RP-ID.
+           DISPLAY "Nombre del producto: ".
+           ACCEPT RP-NOMBRE.
+           DISPLAY "Precio: ".
+           ACCEPT RP-PRECIO.
+           DISPLAY "Cantidad en existencia: ".
+           ACCEPT RP-CANTIDAD.
+           DISPLAY "Descripcion: ".
+           ACCEPT RP-DESCRIPCION.
+           DISPLAY "Departamento que realiza la compra: ".
+           ACCEPT RP-DEPARTAMENTO.
+           WRITE REG-PRODUCTO
+                   INVALID KEY
+                       DISPLAY "Error: ya existe ese ID de producto."
+                   NOT INVALID KEY
+                       PERFORM 011-DEBITA-PRESUPUESTO
+           END-WRITE.
+           PERFORM 099-VERIFICA-STATUS-ARCHIVO.
+
+       004-CONSULTA-PRODUCTO.
+           DISPLAY "ID del producto a consultar: ".
+           ACCEPT WS-ID-BUSQUEDA.
+           MOVE WS-ID-BUSQUEDA TO RP-ID.
+           READ F-ARCHIVO
+                   INVALID KEY
+                       DISPLAY "Error: no existe un producto con ese"
+                               " ID."
+                   NOT INVALID KEY
+                       PERFORM 004-1-MUESTRA-PRODUCTO
+           END-READ.
+           PERFORM 099-VERIFICA-STATUS-ARCHIVO.
+
+       004-1-MUESTRA-PRODUCTO.
+           DISPLAY "ID: " RP-ID.
+           DISPLAY "NOMBRE: " RP-NOMBRE.
+           DISPLAY "PRECIO: " RP-PRECIO.
+           DISPLAY "CANTIDAD: " RP-CANTIDAD.
+           DISPLAY "DESCRIPCION: " RP-DESCRIPCION.
+
+       005-MODIFICA-PRODUCTO.
+           DISPLAY "ID del producto a modificar: ".
+           ACCEPT WS-ID-BUSQUEDA.
+           MOVE WS-ID-BUSQUEDA TO RP-ID.
+           READ F-ARCHIVO
+                   INVALID KEY
+                       DISPLAY "Error: no existe un producto con ese"
+                               " ID."
+                   NOT INVALID KEY
+                       PERFORM 005-1-CAPTURA-Y-GRABA
+           END-READ.
+           PERFORM 099-VERIFICA-STATUS-ARCHIVO.
+
+       005-1-CAPTURA-Y-GRABA.
+           DISPLAY "Nuevo nombre: ".
+           ACCEPT RP-NOMBRE.
+           DISPLAY "Nuevo precio: ".
+           ACCEPT RP-PRECIO.
+           DISPLAY "Nueva cantidad: ".
+           ACCEPT RP-CANTIDAD.
+           DISPLAY "Nueva descripcion: ".
+           ACCEPT RP-DESCRIPCION.
+           REWRITE REG-PRODUCTO
+                   INVALID KEY
+                       DISPLAY "Error: no se pudo actualizar."
+           END-REWRITE.
+           PERFORM 099-VERIFICA-STATUS-ARCHIVO.
+
+       006-BAJA-PRODUCTO.
+           DISPLAY "ID del producto a eliminar: ".
+           ACCEPT WS-ID-BUSQUEDA.
+           MOVE WS-ID-BUSQUEDA TO RP-ID.
+           READ F-ARCHIVO
+                   INVALID KEY
+                       DISPLAY "Error: no existe un producto con ese"
+                               " ID."
+                   NOT INVALID KEY
+                       PERFORM 006-1-CONFIRMA-BAJA
+           END-READ.
+           PERFORM 099-VERIFICA-STATUS-ARCHIVO.
+
+       006-1-CONFIRMA-BAJA.
+           DISPLAY "Confirma eliminar este producto (S/N)? ".
+           ACCEPT WS-CONFIRMA.
+           IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                   DELETE F-ARCHIVO
+                       INVALID KEY
+                           DISPLAY "Error: no se pudo eliminar."
+                   END-DELETE
+                   PERFORM 099-VERIFICA-STATUS-ARCHIVO
+                   DISPLAY "Producto eliminado."
+           END-IF.
+
+      *BUSQUEDA POR RP-NOMBRE USANDO LA ALTERNATE RECORD KEY, PARA NO
+      *DEPENDER SOLO DE RP-ID CUANDO SE CONOCE EL NOMBRE DEL PRODUCTO
+       007-BUSCA-POR-NOMBRE.
+           DISPLAY "Nombre del producto a buscar: ".
+           ACCEPT RP-NOMBRE.
+           READ F-ARCHIVO KEY IS RP-NOMBRE
+                   INVALID KEY
+                       DISPLAY "Error: no existe un producto con ese"
+                               " nombre."
+                   NOT INVALID KEY
+                       PERFORM 004-1-MUESTRA-PRODUCTO
+           END-READ.
+           PERFORM 099-VERIFICA-STATUS-ARCHIVO.
+
+      *KEY-FILE GUARDA EL ULTIMO RP-ID ASIGNADO PARA QUE LOS NUMEROS
+      *DE PRODUCTO SE ASIGNEN SOLOS Y NUNCA CHOQUEN, IGUAL QUE
+      *NOMSEC.DAT EN NOMINA
+       008-SIGUIENTE-ID-PRODUCTO.
+           OPEN INPUT KEY-FILE.
+           IF KEY-STATUS = "35"
+                   MOVE ZERO TO REG-LLAVE
+                   OPEN OUTPUT KEY-FILE
+                   CLOSE KEY-FILE
+           ELSE
+                   READ KEY-FILE
+                           AT END
+                               MOVE ZERO TO REG-LLAVE
+                   END-READ
+                   PERFORM 099-VERIFICA-STATUS-LLAVE
+                   CLOSE KEY-FILE
+           END-IF.
+           PERFORM 099-VERIFICA-STATUS-LLAVE.
+           ADD 1 TO REG-LLAVE.
+           MOVE REG-LLAVE TO RP-ID.
+           OPEN OUTPUT KEY-FILE.
+           PERFORM 099-VERIFICA-STATUS-LLAVE.
+           WRITE REG-LLAVE.
+           PERFORM 099-VERIFICA-STATUS-LLAVE.
+           CLOSE KEY-FILE.
+           PERFORM 099-VERIFICA-STATUS-LLAVE.
+
+      *REPORTE DE PRODUCTOS CON EXISTENCIA POR DEBAJO DEL PUNTO DE
+      *REORDEN QUE CAPTURE EL USUARIO. RECORRE TODO EL ARCHIVO EN
+      *ORDEN DE LLAVE, IGUAL QUE 31-1-1-ESCANEA-ARCHIVOSDB EN NOMINA.
+       009-REPORTE-BAJO-STOCK.
+           DISPLAY "Punto de reorden (reportar cantidad menor a): ".
+           ACCEPT WS-PUNTO-REORDEN.
+           MOVE ZERO TO RP-ID.
+           START F-ARCHIVO KEY IS NOT LESS THAN RP-ID
+                   INVALID KEY
+                       MOVE "S" TO WS-ARCHIVO-FIN
+                   NOT INVALID KEY
+                       MOVE "N" TO WS-ARCHIVO-FIN
+           END-START.
+           PERFORM 099-VERIFICA-STATUS-ARCHIVO.
+           PERFORM 009-1-EXAMINA-PRODUCTO
+           UNTIL WS-ARCHIVO-FIN = "S".
+
+       009-1-EXAMINA-PRODUCTO.
+           READ F-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-ARCHIVO-FIN
+                   NOT AT END
+                       IF RP-CANTIDAD < WS-PUNTO-REORDEN
+                               PERFORM 004-1-MUESTRA-PRODUCTO
+                       END-IF
+           END-READ.
+           PERFORM 099-VERIFICA-STATUS-ARCHIVO.
+
+      *REPRECIADO POR LOTE: APLICA UN AJUSTE DE PORCENTAJE O FIJO AL
+      *RP-PRECIO DE TODOS LOS PRODUCTOS CUYO RP-ID CAIGA DENTRO DEL
+      *RANGO CAPTURADO, RECORRIENDO EL ARCHIVO EN ORDEN DE LLAVE.
+       010-REPRECIADO-LOTE.
+           DISPLAY "ID inicial del rango a repreciar: ".
+           ACCEPT WS-ID-INICIO.
+           DISPLAY "ID final del rango a repreciar: ".
+           ACCEPT WS-ID-FIN.
+           DISPLAY "Tipo de ajuste, P-Porcentaje  F-Fijo: ".
+           ACCEPT WS-TIPO-AJUSTE.
+           DISPLAY "Signo del ajuste, +-Aumenta  --Disminuye: ".
+           ACCEPT WS-SIGNO-AJUSTE.
+           DISPLAY "Valor del ajuste: ".
+           ACCEPT WS-VALOR-AJUSTE.
+           MOVE ZERO TO WS-CONTADOR-REPRECIO.
+           MOVE WS-ID-INICIO TO RP-ID.
+           START F-ARCHIVO KEY IS NOT LESS THAN RP-ID
+                   INVALID KEY
+                       MOVE "S" TO WS-ARCHIVO-FIN
+                   NOT INVALID KEY
+                       MOVE "N" TO WS-ARCHIVO-FIN
+           END-START.
+           PERFORM 099-VERIFICA-STATUS-ARCHIVO.
+           PERFORM 010-1-REPRECIA-PRODUCTO
+           UNTIL WS-ARCHIVO-FIN = "S".
+           DISPLAY "Productos repreciados: " WS-CONTADOR-REPRECIO.
+
+       010-1-REPRECIA-PRODUCTO.
+           READ F-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-ARCHIVO-FIN
+                   NOT AT END
+                       IF RP-ID > WS-ID-FIN
+                               MOVE "S" TO WS-ARCHIVO-FIN
+                       ELSE
+                               PERFORM 010-2-AJUSTA-PRECIO
+                               REWRITE REG-PRODUCTO
+                                   INVALID KEY
+                                       DISPLAY "Error: no se pudo "
+                                               "repreciar ID "
+                                               RP-ID
+                               END-REWRITE
+                               PERFORM 099-VERIFICA-STATUS-ARCHIVO
+                               ADD 1 TO WS-CONTADOR-REPRECIO
+                       END-IF
+           END-READ.
+           PERFORM 099-VERIFICA-STATUS-ARCHIVO.
+
+       010-2-AJUSTA-PRECIO.
+           IF WS-AJUSTE-PORCENTAJE
+                   COMPUTE WS-MONTO-AJUSTE ROUNDED =
+                           RP-PRECIO * WS-VALOR-AJUSTE / 100
+           ELSE
+                   MOVE WS-VALOR-AJUSTE TO WS-MONTO-AJUSTE
+           END-IF.
+           IF WS-AJUSTE-DISMINUYE
+                   IF WS-MONTO-AJUSTE > RP-PRECIO
+                           MOVE ZERO TO RP-PRECIO
+                   ELSE
+                           SUBTRACT WS-MONTO-AJUSTE FROM RP-PRECIO
+                   END-IF
+           ELSE
+                   ADD WS-MONTO-AJUSTE TO RP-PRECIO
+           END-IF.
+
+      *DEBITA EL PRESUPUESTO DEL DEPARTAMENTO QUE HIZO LA COMPRA POR
+      *EL TOTAL (PRECIO * CANTIDAD), PARA QUE NOMINA PUEDA REPORTAR
+      *EL GASTO DE CADA DEPARTAMENTO CONTRA SU PLANTILLA
+       011-DEBITA-PRESUPUESTO.
+           COMPUTE WS-MONTO-COMPRA = RP-PRECIO * RP-CANTIDAD.
+           MOVE RP-DEPARTAMENTO TO PD-DEPARTAMENTO.
+           READ F-PRESUPUESTO
+                   INVALID KEY
+                       MOVE WS-MONTO-COMPRA TO PD-GASTADO
+                       WRITE PD-REGISTRO
+                   NOT INVALID KEY
+                       ADD WS-MONTO-COMPRA TO PD-GASTADO
+                       REWRITE PD-REGISTRO
+           END-READ.
+           PERFORM 099-VERIFICA-STATUS-PRESUPUESTO.
+
+      *REGISTRA LA VENTA DE UN PRODUCTO YA EXISTENTE Y DECREMENTA SU
+      *EXISTENCIA, EN VEZ DE QUE RP-CANTIDAD SOLO SE AJUSTE A MANO
+       012-VENDE-PRODUCTO.
+           DISPLAY "ID del producto vendido: ".
+           ACCEPT WS-ID-BUSQUEDA.
+           MOVE WS-ID-BUSQUEDA TO RP-ID.
+           READ F-ARCHIVO
+                   INVALID KEY
+                       DISPLAY "Error: no existe un producto con ese"
+                               " ID."
+                   NOT INVALID KEY
+                       PERFORM 012-1-CAPTURA-VENTA
+           END-READ.
+           PERFORM 099-VERIFICA-STATUS-ARCHIVO.
+
+       012-1-CAPTURA-VENTA.
+           DISPLAY "Cantidad vendida: ".
+           ACCEPT WS-VENDER-CANTIDAD.
+           IF WS-VENDER-CANTIDAD > RP-CANTIDAD
+                   DISPLAY "Error: no hay suficiente existencia."
+           ELSE
+                   SUBTRACT WS-VENDER-CANTIDAD FROM RP-CANTIDAD
+                   REWRITE REG-PRODUCTO
+                           INVALID KEY
+                               DISPLAY "Error al actualizar la "
+                                       "existencia."
+                   END-REWRITE
+                   PERFORM 012-2-REGISTRA-VENTA
+           END-IF.
+
+       012-2-REGISTRA-VENTA.
+           MOVE RP-ID TO VTA-ID.
+           MOVE WS-VENDER-CANTIDAD TO VTA-CANTIDAD.
+           ACCEPT VTA-FECHA FROM DATE YYYYMMDD.
+           MOVE RP-PRECIO TO VTA-PRECIO.
+           OPEN EXTEND F-VENTAS.
+           PERFORM 099-VERIFICA-STATUS-VENTAS.
+           WRITE VTA-REGISTRO.
+           PERFORM 099-VERIFICA-STATUS-VENTAS.
+           CLOSE F-VENTAS.
+           PERFORM 099-VERIFICA-STATUS-VENTAS.
+
+      *REPORTA CUALQUIER WS-STATUS DE F-ARCHIVO DIFERENTE DE "00" QUE
+      *NO HAYA QUEDADO YA CUBIERTO POR UNA CLAUSULA INVALID KEY/AT END
+       099-VERIFICA-STATUS-ARCHIVO.
+           IF WS-STATUS NOT = ZERO
+                   DISPLAY "Aviso: F-ARCHIVO status " WS-STATUS
+           END-IF.
+
+      *MISMO PROPOSITO QUE 099-VERIFICA-STATUS-ARCHIVO PERO PARA EL
+      *ARCHIVO DE LLAVES
+       099-VERIFICA-STATUS-LLAVE.
+           IF KEY-STATUS NOT = ZERO
+                   DISPLAY "Aviso: KEY-FILE status " KEY-STATUS
+           END-IF.
+
+      *MISMO PROPOSITO QUE 099-VERIFICA-STATUS-ARCHIVO PERO PARA EL
+      *ARCHIVO DE PRESUPUESTO DE DEPARTAMENTOS
+       099-VERIFICA-STATUS-PRESUPUESTO.
+           IF WS-PD-STATUS NOT = ZERO
+                   DISPLAY "Aviso: F-PRESUPUESTO status " WS-PD-STATUS
+           END-IF.
+
+      *MISMO PROPOSITO QUE 099-VERIFICA-STATUS-ARCHIVO PERO PARA EL
+      *ARCHIVO DE VENTAS
+       099-VERIFICA-STATUS-VENTAS.
+           IF WS-VTA-STATUS NOT = ZERO
+                   DISPLAY "Aviso: F-VENTAS status " WS-VTA-STATUS
+           END-IF.
+
        END PROGRAM COMERCIO.
