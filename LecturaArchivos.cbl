@@ -13,12 +13,16 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
       * Con SELECT OPTIONAL damos un nombre al archivo y lo asignamos con ASSIGN TO "" al archivo fisico
-      * Con ORGANIZATION IS SEQUENTIAL la organizacion del archivo es ecuensial, desde el primer registro hasta el ultimo
+      * El archivo ahora es INDEXED (lo graba asi ARCHIVOSDB) y se
+      * recorre en orden de llave con READ ... NEXT RECORD
        FILE-CONTROL.
        SELECT OPTIONAL EMPLEADOS-ARCHIVO
-      *Especificamos la ruta donde se creara el archivo
-       ASSIGN TO "C:\Users\Esteban\empleados.csv"
-       ORGANIZATION IS SEQUENTIAL.
+      *La ruta ya no queda fija en el codigo, se captura al inicio
+      *del programa y se guarda en WS-NOMBRE-ARCHIVO
+       ASSIGN TO WS-NOMBRE-ARCHIVO
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       FILE STATUS IS WS-ARCHIVO-STATUS.
 
       *Especificaciones del archivo logico de la DB se definen en la DATA DIVISION
       *Descripcion de registro de datos con variables compuestas
@@ -54,19 +58,114 @@
            01 MAXIMO-REGISTROS PIC 99.
            01 GUARDAR-ENTER PIC X.
 
+      *RUTA DEL ARCHIVO, CAPTURADA AL INICIO DEL PROGRAMA
+           01 WS-NOMBRE-ARCHIVO PIC X(80)
+               VALUE "C:\Users\Esteban\empleados.csv".
+           01 RUTA-PROMPT PIC X(49)
+              VALUE "Ruta del archivo de empleados (ENTER = default): ".
+           01 RUTA-TECLEADA PIC X(80).
+           01 WS-ARCHIVO-STATUS PIC X(02).
+
+      *CONTADOR DE REGISTROS LEIDOS, SE MUESTRA AL FINAL DEL LISTADO
+           01 WS-TOTAL-REGISTROS PIC 9(05) VALUE ZEROES.
+           01 WS-PIE-TOTAL.
+               05 FILLER PIC X(18)
+                   VALUE "Total de registros".
+               05 PIE-TOTAL-CANT PIC ZZZZ9.
+
+      *TOTAL DE REGISTROS EN EL ARCHIVO, OBTENIDO CON UNA PASADA
+      *PREVIA ANTES DE MOSTRAR EL LISTADO, PARA QUE EL USUARIO SEPA
+      *QUE TAN LEJOS VA MIENTRAS SIGUE PAGINANDO
+           01 WS-TOTAL-GENERAL PIC 9(05) VALUE ZEROES.
+           01 WS-PROGRESO-RENGLON.
+               05 FILLER PIC X(9) VALUE "Registro ".
+               05 PROGRESO-ACTUAL PIC ZZZZ9.
+               05 FILLER PIC X(4) VALUE " de ".
+               05 PROGRESO-TOTAL PIC ZZZZ9.
+
+      *ID A BUSCAR DIRECTO, SI EL USUARIO QUIERE SALTAR AL LISTADO
+      *COMPLETO E IR DIRECTO A UN EMPLEADO EN PARTICULAR
+           01 WS-ID-BUSCA PIC X(6).
+           01 ID-BUSCA-PROMPT PIC X(49)
+              VALUE "ID del empleado a buscar (ENTER = listar todos): ".
+
            PROCEDURE DIVISION.
 
            EMPIEZA-PROGRAMA.
-               PERFORM APERTURA-ARCHIVO.
-               MOVE ZEROES TO MAXIMO-REGISTROS.
-               MOVE "1" TO FIN-DEL-ARCHIVO.
-               PERFORM LEE-SIGUIENTE-REGISTRO.
-               PERFORM MUESTRA-REGISTROS
-               UNTIL FIN-DEL-ARCHIVO = "0".
-               PERFORM CIERRE-ARCHIVO.
+               PERFORM CAPTURAR-RUTA-ARCHIVO.
+               PERFORM CAPTURAR-ID-BUSCA.
+               IF WS-ID-BUSCA NOT = SPACES
+                   PERFORM BUSCA-POR-ID
+               ELSE
+                   PERFORM PRE-ESCANEA-TOTAL
+                   PERFORM APERTURA-ARCHIVO
+                   MOVE ZEROES TO MAXIMO-REGISTROS
+                   MOVE ZEROES TO WS-TOTAL-REGISTROS
+                   MOVE "1" TO FIN-DEL-ARCHIVO
+                   PERFORM LEE-SIGUIENTE-REGISTRO
+                   PERFORM MUESTRA-REGISTROS
+                   UNTIL FIN-DEL-ARCHIVO = "0"
+                   PERFORM MUESTRA-PIE-TOTAL
+                   PERFORM CIERRE-ARCHIVO
+               END-IF.
                PROGRAM-DONE.
                    STOP RUN.
 
+      *PERMITE SALTAR DIRECTO A UN EMPLEADO POR SU ID EN VEZ DE
+      *PAGINAR TODO EL ARCHIVO, APROVECHANDO QUE ES INDEXED/RECORD
+      *KEY EMPLEADOS-ID
+           CAPTURAR-ID-BUSCA.
+               MOVE SPACES TO WS-ID-BUSCA.
+               DISPLAY ID-BUSCA-PROMPT.
+               ACCEPT WS-ID-BUSCA.
+
+           BUSCA-POR-ID.
+               OPEN INPUT EMPLEADOS-ARCHIVO.
+               MOVE WS-ID-BUSCA TO EMPLEADOS-ID.
+               READ EMPLEADOS-ARCHIVO
+                   INVALID KEY
+                       DISPLAY "No existe un empleado con ese ID."
+                   NOT INVALID KEY
+                       PERFORM MUESTRA-UN-REGISTRO
+               END-READ.
+               CLOSE EMPLEADOS-ARCHIVO.
+
+           MUESTRA-UN-REGISTRO.
+               MOVE EMPLEADOS-ID TO MUESTRA-ID.
+               MOVE EMPLEADOS-NOMBRE TO MUESTRA-NOMBRE.
+               MOVE EMPLEADOS-APELLIDOS TO MUESTRA-APELLIDOS.
+               MOVE EMPLEADOS-EDAD TO MUESTRA-EDAD.
+               MOVE EMPLEADOS-TELEFONO TO MUESTRA-TELEFONO.
+               MOVE EMPLEADOS-DIRECCION TO MUESTRA-DIRECCION.
+               DISPLAY PRESENTACION.
+
+      *Permite capturar la ruta del archivo en tiempo de ejecucion en
+      *vez de dejarla fija en el codigo
+           CAPTURAR-RUTA-ARCHIVO.
+               MOVE SPACES TO RUTA-TECLEADA.
+               DISPLAY RUTA-PROMPT.
+               ACCEPT RUTA-TECLEADA.
+               IF RUTA-TECLEADA NOT = SPACES
+                   MOVE RUTA-TECLEADA TO WS-NOMBRE-ARCHIVO.
+
+      *PASADA PREVIA QUE SOLO CUENTA CUANTOS REGISTROS TIENE EL
+      *ARCHIVO, PARA PODER MOSTRAR "REGISTRO N DE TOTAL" DESDE LA
+      *PRIMERA PAGINA DEL LISTADO
+           PRE-ESCANEA-TOTAL.
+               MOVE ZEROES TO WS-TOTAL-GENERAL.
+               OPEN INPUT EMPLEADOS-ARCHIVO.
+               MOVE "1" TO FIN-DEL-ARCHIVO.
+               PERFORM CUENTA-SIGUIENTE-REGISTRO
+               UNTIL FIN-DEL-ARCHIVO = "0".
+               CLOSE EMPLEADOS-ARCHIVO.
+
+           CUENTA-SIGUIENTE-REGISTRO.
+               READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "0" TO FIN-DEL-ARCHIVO
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-GENERAL.
+
            APERTURA-ARCHIVO.
                OPEN INPUT EMPLEADOS-ARCHIVO.
 
@@ -88,6 +187,10 @@
                    MOVE EMPLEADOS-DIRECCION TO MUESTRA-DIRECCION.
                    DISPLAY PRESENTACION.
                    ADD 1 TO MAXIMO-REGISTROS.
+                   ADD 1 TO WS-TOTAL-REGISTROS.
+                   MOVE WS-TOTAL-REGISTROS TO PROGRESO-ACTUAL.
+                   MOVE WS-TOTAL-GENERAL TO PROGRESO-TOTAL.
+                   DISPLAY WS-PROGRESO-RENGLON.
       *La palabra reservada READ realiza la lectura de los registros del archivo
 
            LEE-SIGUIENTE-REGISTRO.
@@ -101,4 +204,9 @@
               ACCEPT GUARDAR-ENTER.
               MOVE ZEROES TO MAXIMO-REGISTROS.
 
+      *Pie de pagina con el total de registros mostrados
+           MUESTRA-PIE-TOTAL.
+               MOVE WS-TOTAL-REGISTROS TO PIE-TOTAL-CANT.
+               DISPLAY WS-PIE-TOTAL.
+
            END PROGRAM ARCHIVOSDB.
