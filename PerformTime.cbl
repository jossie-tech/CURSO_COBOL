@@ -14,6 +14,8 @@
        01 MULTIPLICADOR PIC 999.
        01 RESULTADO PIC 99999.
        01 SALIDA PIC X(5).
+      *RENGLONES DE LA TABLA, CAPTURADO EN VEZ DE DEJARLO FIJO EN 10
+       01 RENGLONES PIC 999.
 
 
        PROCEDURE DIVISION.
@@ -41,9 +43,12 @@
                ACCEPT NUMERO.
 
            MOSTRAR-TABLA.
+               DISPLAY "Hasta que renglon quieres la tabla?".
+               ACCEPT RENGLONES.
                DISPLAY "La tabla del " NUMERO ":".
-      *Con la palabra reservada TIMES se ejecuta la rutina CALCULOS 10 veces
-               PERFORM CALCULOS 10 TIMES.
+      *Con la palabra reservada TIMES se ejecuta la rutina CALCULOS el
+      *numero de veces que se haya capturado en RENGLONES
+               PERFORM CALCULOS RENGLONES TIMES.
 
            CALCULOS.
                ADD 1 TO MULTIPLICADOR.
