@@ -6,34 +6,39 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
       *PERFORM THRU permite llamar a dos rutinas al mismo tiempo
+      *AHORA CALLABLE DESDE NOMINA (01-1-CAPTURA-DATOS) PARA QUE LA
+      *CAPTURA DE NOMBRE/APELLIDOS/EDAD DE UN TRABAJADOR NUEVO PASE
+      *POR ESTA MISMA RUTINA THRU EN VEZ DE REPETIRSE COMO UNA DEMO
+      *AISLADA QUE SOLO HACE DISPLAY
        PROGRAM-ID. PERFORM-THRU.
        DATA DIVISION.
        FILE SECTION.
 
        WORKING-STORAGE SECTION.
-      *Declaracion de variables
-       01 NOMBRE PIC X(15).
-       01 APELLIDO PIC X(20).
-       01 EDAD PIC 99.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+      *LOS CAMPOS SE LLENAN TAL CUAL LOS DECLARA EL PROGRAMA QUE LLAMA
+      *(WS-NOMBRE/WS-APELLIDO/WS-EDAD DE NOMINA)
+       01 LK-NOMBRE PIC X(30).
+       01 LK-APELLIDO PIC X(30).
+       01 LK-EDAD PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-NOMBRE LK-APELLIDO LK-EDAD.
 
        SOLICITA-DATOS.
        PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS.
        PERFORM SOLICITA-EDAD.
-       DISPLAY "Nombre: " NOMBRE "Apellidos: " APELLIDO "Edad: " EDAD.
-
-            STOP RUN.
+       GOBACK.
 
        SOLICITA-NOMBRE.
            DISPLAY "Introduce tu nombre:"
-           ACCEPT NOMBRE.
+           ACCEPT LK-NOMBRE.
 
        SOLICITA-APELLIDOS.
            DISPLAY "Introduce tus apellidos:"
-           ACCEPT APELLIDO.
+           ACCEPT LK-APELLIDO.
 
        SOLICITA-EDAD.
            DISPLAY "Ingresa tu edad:"
-           ACCEPT EDAD.
+           ACCEPT LK-EDAD.
        END PROGRAM PERFORM-THRU.
