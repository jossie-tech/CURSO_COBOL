@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Author: Jossie Esteban Rodriguez
+      * Date: 2026
+      * Purpose: Rutina compartida de normalizacion de nombres, basada
+      *          en las tecnicas de INSPECT de TEXTOS (CadenaTexto.cbl)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMBREUTIL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+      *LK-NOMBRE ES EL CAMPO A NORMALIZAR, TAL CUAL LO DECLARE EL
+      *PROGRAMA QUE LLAMA (WS-NOMBRE DE NOMINA, EMPLEADOS-NOMBRE DE
+      *ARCHIVOSDB, RC-NOMBRE DE FILES, ETC). LK-LONGITUD ES EL TAMANO
+      *REAL DE ESE CAMPO, PARA NO TOCAR MEMORIA FUERA DE EL.
+       01 LK-NOMBRE PIC X(60).
+       01 LK-LONGITUD PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-NOMBRE LK-LONGITUD.
+
+       NORMALIZA-NOMBRE.
+      *MISMA TECNICA DE INSPECT CONVERTING QUE YA USABA TEXTOS PARA
+      *PASAR UNA CADENA A MAYUSCULAS, AQUI REUTILIZADA COMO RUTINA
+      *CALLABLE EN VEZ DE QUEDAR COMO UNA DEMOSTRACION AISLADA
+           INSPECT LK-NOMBRE(1:LK-LONGITUD) CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           GOBACK.
+
+       END PROGRAM NOMBREUTIL.
