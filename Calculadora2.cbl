@@ -11,11 +11,24 @@
        WORKING-STORAGE SECTION.
        77 WS-A                             PIC S9(3).
        77 WS-B                             PIC S9(3).
-       77 WS-RESULTADO                     PIC S9(4).
+      *WIDENED CON DECIMALES PARA QUE POTENCIA Y RAIZ NO TRUNQUEN
+      *RESULTADOS NO ENTEROS
+       77 WS-RESULTADO                     PIC S9(4)V9(4).
        77 WS-OPERACION                     PIC A(1).
-       77 WS-RES-FORMATO                   PIC -ZZZZZZZZ9.99.
+       77 WS-RES-FORMATO                   PIC -ZZZZZZZZ9.9999.
        77 WS-RESIDUO                       PIC 9(04).
+      *WS-A/WS-B SON DISPLAY CON SIGNO (OVERPUNCH), NO SE PUEDEN
+      *STRINGEAR DIRECTO A LA BITACORA SIN PASAR POR UNA IMAGEN
+      *EDITADA PRIMERO, IGUAL QUE WS-RESULTADO YA SE PASA POR
+      *WS-RES-FORMATO
+       77 WS-A-FORMATO                     PIC ---9.
+       77 WS-B-FORMATO                     PIC ---9.
        77 REINICIAR                        PIC A(1).
+      *BITACORA DE OPERACIONES DE LA SESION, SE MUESTRA COMPLETA AL
+      *FINALIZAR EN VEZ DE PERDERSE DESPUES DE CADA RESULTADO
+       77 WS-BITACORA-CONTADOR             PIC 9(04) VALUE ZERO.
+       01 WS-BITACORA-RENGLON PIC X(40) OCCURS 200 TIMES
+       INDEXED BY WS-BITACORA-INDICE.
        PROCEDURE DIVISION.
        INICIO.
            DISPLAY "CALCULADORA".
@@ -91,10 +104,42 @@
        RESULTADO.
            MOVE WS-RESULTADO TO WS-RES-FORMATO.
            DISPLAY "El resultado de la operacion es: " WS-RES-FORMATO.
+           PERFORM REGISTRA-BITACORA.
            DISPLAY "¿Desea realizar una nueva operación? s/n "
            ACCEPT REINICIAR.
            PERFORM NUEVAOPERACION.
 
+      *AGREGA LA OPERACION RECIEN CALCULADA A LA BITACORA DE LA SESION
+       REGISTRA-BITACORA.
+           IF WS-BITACORA-CONTADOR < 200
+               ADD 1 TO WS-BITACORA-CONTADOR
+               MOVE SPACES TO
+                   WS-BITACORA-RENGLON(WS-BITACORA-CONTADOR)
+               MOVE WS-A TO WS-A-FORMATO
+               MOVE WS-B TO WS-B-FORMATO
+               STRING WS-A-FORMATO DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-OPERACION DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-B-FORMATO DELIMITED BY SIZE
+                       " = " DELIMITED BY SIZE
+                       WS-RES-FORMATO DELIMITED BY SIZE
+                       INTO
+                       WS-BITACORA-RENGLON(WS-BITACORA-CONTADOR)
+               END-STRING
+           END-IF.
+
+      *MUESTRA TODAS LAS OPERACIONES HECHAS EN LA SESION ANTES DE SALIR
+       MUESTRA-BITACORA.
+           DISPLAY "=== BITACORA DE OPERACIONES DE LA SESION ===".
+           SET WS-BITACORA-INDICE TO 1.
+           PERFORM MUESTRA-RENGLON-BITACORA
+           UNTIL WS-BITACORA-INDICE > WS-BITACORA-CONTADOR.
+
+       MUESTRA-RENGLON-BITACORA.
+           DISPLAY WS-BITACORA-RENGLON(WS-BITACORA-INDICE).
+           SET WS-BITACORA-INDICE UP BY 1.
+
 
        NUEVAOPERACION.
            IF REINICIAR = "s" OR "S"
@@ -107,6 +152,7 @@
                    PERFORM NUEVAOPERACION.
 
        SALIR.
+                   PERFORM MUESTRA-BITACORA.
                    STOP RUN.
 
        END PROGRAM CALCULADORA.
