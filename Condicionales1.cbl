@@ -25,13 +25,26 @@
            DISPLAY "Introduce el valor de B"
            ACCEPT B.
       *Suma.
-           ADD A TO B GIVING SUMA.
+           ADD A TO B GIVING SUMA
+               ON SIZE ERROR
+                   DISPLAY "La suma se desbordo, verifique los valores"
+           END-ADD.
       *Resta.
-           SUBTRACT A FROM B GIVING RESTA.
+           SUBTRACT A FROM B GIVING RESTA
+               ON SIZE ERROR
+                   DISPLAY "La resta se desbordo, verifique los valores"
+           END-SUBTRACT.
       *Multiplicaci贸n.
-           MULTIPLY A BY B GIVING MUL.
+           MULTIPLY A BY B GIVING MUL
+               ON SIZE ERROR
+                   DISPLAY
+                       "La multiplicacion se desbordo, verifique"
+           END-MULTIPLY.
       *Divisi贸n.
-           DIVIDE A INTO B GIVING DIV.
+           DIVIDE A INTO B GIVING DIV
+               ON SIZE ERROR
+                   DISPLAY "Division invalida, verifique que B no sea 0"
+           END-DIVIDE.
       *Visualizaci贸n de resultados.
            IF SUMA > 50
                DISPLAY "El resultado es mayor de 50"
