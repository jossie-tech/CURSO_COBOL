@@ -22,6 +22,8 @@
                    02 RC-APELLIDOS         PIC A(30).
                    02 RC-DIRECCION         PIC A(30).
                    02 RC-TELEFONO          PIC 9(10).
+                   02 RC-PASATIEMPO        PIC A(30).
+                   02 RC-COLOR             PIC A(30).
 
 
        WORKING-STORAGE SECTION.
@@ -30,59 +32,91 @@
                    02 WS-APELLIDOS         PIC A(30).
                    02 WS-DIRECCION         PIC A(30).
                    02 WS-TELEFONO          PIC 9(10).
+                   02 WS-TELEFONO-TXT      PIC X(10).
                    02 WS-PASATIEMPO        PIC A(30).
                    02 WS-COLOR             PIC A(30).
 
-       77 WS-CONCATENADO                   PIC A(150).
+       01 SI-NO PIC X VALUE "S".
+       01 ENTRY-OK PIC X.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "PROGRAMA GENERADOR DE ARCHIVO CLIENTES.".
+      *OPEN EXTEND AGREGA CLIENTES AL FINAL DEL ARCHIVO EN VEZ DE
+      *TRUNCARLO EN CADA EJECUCION, IGUAL QUE ARCHIVOSDB
+            OPEN EXTEND F-FILES.
+            PERFORM CAPTURA-CLIENTE
+            UNTIL SI-NO = "N".
+            CLOSE F-FILES.
+
+            DISPLAY "TERMINA PROGRAMA"
+            STOP RUN.
+
+       CAPTURA-CLIENTE.
+            MOVE SPACES TO WS-CLIENTE.
 
             DISPLAY "Ingresa el nombre del cliente: ".
             ACCEPT WS-NOMBRE.
 
-      *      DISPLAY "Ingresa el apellido del cliente: ".
-      *      ACCEPT WS-APELLIDOS.
-
             DISPLAY "Ingresa la direccion| del cliente: ".
             ACCEPT WS-DIRECCION.
 
-            DISPLAY "Ingresa el telefono del cliente: ".
-            ACCEPT WS-TELEFONO.
+            MOVE "N" TO ENTRY-OK.
+            PERFORM CAPTURA-TELEFONO
+            UNTIL ENTRY-OK = "S".
 
-      *UNSTRING DIVIDE LOS CARACTERES COMO YO LO DETERMINE
+            DISPLAY "Pasa tiempo favorito del cliente :"
+            ACCEPT WS-PASATIEMPO.
+
+            DISPLAY "Color favorito del cliente :"
+            ACCEPT WS-COLOR.
 
+      *UNSTRING DIVIDE LOS CARACTERES COMO YO LO DETERMINE
             UNSTRING WS-NOMBRE DELIMITED BY " "
-            INTO RC-NOMBRE RC-APELLIDOS
+            INTO RC-NOMBRE RC-APELLIDOS.
 
-            DISPLAY "NOMBRE: " RC-NOMBRE.
-            DISPLAY "APELLIDOS: " RC-APELLIDOS.
+      *NORMALIZA MAYUSCULAS/MINUSCULAS CON LA MISMA RUTINA COMPARTIDA
+      *QUE USAN NOMINA Y ARCHIVOSDB, PARA QUE EL MISMO CLIENTE NO
+      *QUEDE CAPTURADO CON DISTINTA CAPITALIZACION EN CADA FUENTE
+            CALL "NOMBREUTIL" USING RC-NOMBRE 30.
+            CALL "NOMBREUTIL" USING RC-APELLIDOS 30.
 
             MOVE WS-DIRECCION TO RC-DIRECCION.
+      *MISMA RUTINA COMPARTIDA DE TEXTOS/NOMBREUTIL QUE NORMALIZA
+      *NOMBRE/APELLIDOS, AHORA TAMBIEN SOBRE LA DIRECCION, PARA QUE NO
+      *QUEDE CAPTURADA CON CAPITALIZACION DISTINTA CADA VEZ
+            CALL "NOMBREUTIL" USING RC-DIRECCION 30.
             MOVE WS-TELEFONO TO RC-TELEFONO.
+            MOVE WS-PASATIEMPO TO RC-PASATIEMPO.
+            MOVE WS-COLOR TO RC-COLOR.
 
+            DISPLAY "NOMBRE: " RC-NOMBRE.
+            DISPLAY "APELLIDOS: " RC-APELLIDOS.
             DISPLAY "DIRECCION: " RC-DIRECCION.
             DISPLAY "TELEFONO: " RC-TELEFONO.
 
       *ABRIMOS EL ARCHIVO PARA GUARDAR LOS ARCHIVOS
-           OPEN OUTPUT F-FILES.
            WRITE REG-CLIENTE.
 
-           DISPLAY "Pasa tiempo favorito del cliente :"
-           ACCEPT WS-PASATIEMPO.
-
-           DISPLAY "Color favorito del cliente :"
-           ACCEPT WS-COLOR.
-      *STRING UNE CADENAS DE CARACTERES COMO YO LO DEFINA
-           STRING "PASA TIEMPO: ", WS-PASATIEMPO, "COLOR: ", WS-COLOR
-           DELIMITED BY SIZE INTO WS-CONCATENADO.
+           PERFORM PREGUNTA-CONTINUAR.
+
+      *VALIDA QUE EL TELEFONO SEA UN NUMERO DE 10 DIGITOS PLAUSIBLE
+      *ANTES DE ACEPTARLO, EN VEZ DE GUARDAR LO QUE SEA QUE SE TECLEE
+       CAPTURA-TELEFONO.
+            DISPLAY "Ingresa el telefono del cliente (10 digitos): ".
+            ACCEPT WS-TELEFONO-TXT.
+            IF WS-TELEFONO-TXT IS NUMERIC
+                    MOVE WS-TELEFONO-TXT TO WS-TELEFONO
+                    MOVE "S" TO ENTRY-OK
+            ELSE
+                    DISPLAY "Error: telefono invalido, captura "
+                            "10 digitos numericos."
+                    MOVE "N" TO ENTRY-OK.
+
+       PREGUNTA-CONTINUAR.
+            DISPLAY "Desea capturar otro cliente? (S/N): ".
+            ACCEPT SI-NO.
+            IF SI-NO NOT = "N"
+                    MOVE "S" TO SI-NO.
 
-           MOVE LOW-VALUES TO REG-CLIENTE.
-
-           WRITE REG-CLIENTE FROM WS-CONCATENADO.
-
-           CLOSE F-FILES.
-
-           DISPLAY "TERMINA PROGRAMA"
-            STOP RUN.
        END PROGRAM FILES.
