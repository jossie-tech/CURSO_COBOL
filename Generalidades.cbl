@@ -6,35 +6,112 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *MISMO ARCHIVO MAESTRO DE TRABAJADORES QUE USA NOMINA, PARA QUE
+      *LO CAPTURADO AQUI SE REFLEJE EN SU CALCULO DE NOMINA
+           SELECT OPTIONAL F-TRABAJADORES
+           ASSIGN TO "TRABAJADORES.DAT"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS GT-ID
+           FILE STATUS IS WS-GT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      *MISMO LAYOUT DE FT-REGISTRO EN NOMINA, CON PREFIJO GT- PARA NO
+      *CHOCAR CON LOS CAMPOS DE ESTE PROGRAMA
+       FD F-TRABAJADORES.
+       01 GT-REGISTRO.
+           02 GT-ID                        PIC 9(04).
+           02 GT-NOMBRE                    PIC X(30).
+           02 GT-APELLIDO                  PIC X(30).
+           02 GT-EDAD                      PIC 9(02).
+           02 GT-SALARIO                   PIC S9(06)V99.
+           02 GT-DEPARTAMENTO              PIC 9(2) OCCURS 3 TIMES.
+           02 GT-ACTIVO                    PIC X(01).
+           02 GT-HORAS-EXTRA               PIC 9(03).
+           02 GT-GASTOS                    PIC 9(05)V9(2).
+      *MONEDA DEL SUELDO, NO SE TOCA AQUI, SOLO SE CONSERVA PARA QUE
+      *EL LAYOUT SIGA COINCIDIENDO CON EL DE NOMINA
+           02 GT-MONEDA                    PIC X(03).
+
        WORKING-STORAGE SECTION.
-       77 WS-NOMBRE                                    PIC A(30).
+       77 WS-GT-STATUS                                 PIC X(02).
+       77 WS-ID-BUSQUEDA                               PIC 9(04).
+       77 WS-ENCONTRADO                                PIC X(01).
+
+      *REGISTRO DE EMPLEADO CONSOLIDADO CON EL MISMO LAYOUT QUE USA
+      *NOMINA EN WS-DATOS-TRABAJADOR, EN VEZ DE UN ESQUEMA PROPIO
        01 WS-REGISTRO-EMPLEADO.
                    02 WS-NOMBRE-EMPLEADO.
-                               03 WS-APE-EMP           PIC A(30).
-                               03 WS-NOM-EMP           PIC A(30).
+                               03 WS-APE-EMP           PIC X(30).
+                               03 WS-NOM-EMP           PIC X(30).
                    02 WS-EDAD                          PIC 9(02).
-                   02 WS-SUELDO                        PIC 9(07)V9(2).
+                   02 WS-SUELDO                        PIC S9(06)V99.
 
        01 WS-BANDERA                                   PIC 9(01).
                    88 WS-TRUE              VALUE 1.
                    88 WS-FALSE             VALUE 0.
+      *HORAS EXTRA TRABAJADAS Y GASTOS INCURRIDOS POR EL TRABAJADOR,
+      *SE GRABAN EN GT-HORAS-EXTRA/GT-GASTOS PARA QUE NOMINA LOS SUME
+      *AL PAGO NETO EN SU PROPIO CALCULO DE NOMINA
        77 WS-GASTOS                                    PIC 9(05)V9(2).
-       77 WS-HORAS                                     PIC 9(10).
+       77 WS-HORAS                                     PIC 9(03).
 
        PROCEDURE DIVISION.
        REGISTRO.
             DISPLAY "Bienvenido"
-            DISPLAY "Ingrese el apellido del empleado: "
-            ACCEPT WS-APE-EMP.
-            DISPLAY "Ingrese el nombre del empleado: "
-            ACCEPT WS-NOM-EMP.
-            DISPLAY "Ingrese la edad del empleado: "
-            ACCEPT WS-EDAD.
-            DISPLAY "Ingrese el sueldo del empleado: "
-            ACCEPT WS-SUELDO.
+            OPEN I-O F-TRABAJADORES.
+            IF WS-GT-STATUS = "35"
+                    DISPLAY "Aun no existe la plantilla de NOMINA."
+                    CLOSE F-TRABAJADORES
+                    STOP RUN
+            END-IF.
 
-            DISPLAY WS-REGISTRO-EMPLEADO.
+            DISPLAY "Ingrese el ID del trabajador: ".
+            ACCEPT WS-ID-BUSQUEDA.
+            MOVE WS-ID-BUSQUEDA TO GT-ID.
+            MOVE "N" TO WS-ENCONTRADO.
+            READ F-TRABAJADORES
+                INVALID KEY
+                    DISPLAY "Ese trabajador no existe en NOMINA."
+                NOT INVALID KEY
+                    MOVE "S" TO WS-ENCONTRADO
+            END-READ.
+
+            IF WS-ENCONTRADO = "S"
+                    PERFORM MUESTRA-DATOS
+                    PERFORM CAPTURA-HORAS-GASTOS
+                    PERFORM GRABA-TRABAJADOR
+            END-IF.
+
+            CLOSE F-TRABAJADORES.
             STOP RUN.
+
+       MUESTRA-DATOS.
+      *CONSOLIDA EL REGISTRO LEIDO DE NOMINA SOBRE EL MISMO LAYOUT QUE
+      *ANTES ERA UN ESQUEMA PROPIO DE ESTE PROGRAMA
+            MOVE GT-APELLIDO TO WS-APE-EMP.
+            MOVE GT-NOMBRE TO WS-NOM-EMP.
+            MOVE GT-EDAD TO WS-EDAD.
+            MOVE GT-SALARIO TO WS-SUELDO.
+            DISPLAY WS-REGISTRO-EMPLEADO.
+
+       CAPTURA-HORAS-GASTOS.
+            DISPLAY "Horas extra trabajadas: ".
+            ACCEPT WS-HORAS.
+            DISPLAY "Gastos incurridos a reembolsar: ".
+            ACCEPT WS-GASTOS.
+
+       GRABA-TRABAJADOR.
+            MOVE WS-HORAS TO GT-HORAS-EXTRA.
+            MOVE WS-GASTOS TO GT-GASTOS.
+            REWRITE GT-REGISTRO
+                    INVALID KEY
+                    DISPLAY "Error al grabar horas y gastos, estatus: "
+                            WS-GT-STATUS
+            END-REWRITE.
+
        END PROGRAM YOUR-PROGRAM-NAME.
