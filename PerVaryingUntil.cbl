@@ -11,6 +11,25 @@
        WORKING-STORAGE SECTION.
        01 NUMERO PIC 999.
 
+      *DATOS DEL CALENDARIO DE PERIODOS DE PAGO, CAPTURADOS EN
+      *TIEMPO DE EJECUCION
+       01 WS-FECHA-ACTUAL.
+           02 WS-ANIO                      PIC 9(04).
+           02 WS-MES                       PIC 9(02).
+           02 WS-DIA                       PIC 9(02).
+
+       77 WS-INTERVALO-DIAS                PIC 9(03).
+       77 WS-NUM-PERIODOS                  PIC 9(02).
+       77 WS-PERIODO                       PIC 9(02).
+       77 WS-DIAS-EN-MES                   PIC 9(02).
+       77 WS-COCIENTE                      PIC 9(04).
+       77 WS-RESIDUO-4                     PIC 9(02).
+       77 WS-RESIDUO-100                   PIC 9(02).
+       77 WS-RESIDUO-400                   PIC 9(03).
+       77 WS-BISIESTO                      PIC X(01).
+           88 WS-ES-BISIESTO    VALUE "S".
+           88 WS-NO-BISIESTO    VALUE "N".
+
        PROCEDURE DIVISION.
 
       * INICIO.
@@ -33,9 +52,83 @@
       *Las siguientes lineas son una variacion de VARYING
       *EN FROM 1 estamo indicando que la variable NUMERO inicie en 1 y aumente 1
        INICIO.
-           PERFORM VARYING NUMERO FROM 2 BY 6 UNTIL NUMERO >100
-           DISPLAY NUMERO
-           END-PERFORM
+           DISPLAY "GENERADOR DE CALENDARIO DE PERIODOS DE PAGO.".
+           DISPLAY "Fecha de inicio (AAAAMMDD): ".
+           ACCEPT WS-FECHA-ACTUAL.
+           DISPLAY "Intervalo en dias entre periodos: ".
+           ACCEPT WS-INTERVALO-DIAS.
+           DISPLAY "Numero de periodos a generar: ".
+           ACCEPT WS-NUM-PERIODOS.
+
+      *MISMO PERFORM VARYING DEL EJEMPLO ORIGINAL, YA NO INLINE SINO
+      *POR PARRAFO, PARA QUE CADA VUELTA MUESTRE Y AVANCE EL PERIODO
+           PERFORM MUESTRA-Y-AVANZA-PERIODO
+           VARYING WS-PERIODO FROM 1 BY 1
+           UNTIL WS-PERIODO > WS-NUM-PERIODOS.
+
            STOP RUN.
 
+       MUESTRA-Y-AVANZA-PERIODO.
+           DISPLAY "PERIODO " WS-PERIODO ": " WS-FECHA-ACTUAL.
+           PERFORM SUMA-INTERVALO-A-FECHA.
+
+      *SUMA WS-INTERVALO-DIAS A WS-FECHA-ACTUAL UN DIA A LA VEZ,
+      *RESPETANDO EL FIN DE MES Y EL FIN DE ANIO, IGUAL QUE LO HARIA
+      *UN CALENDARIO DE PAPEL
+       SUMA-INTERVALO-A-FECHA.
+           PERFORM AVANZA-UN-DIA
+           VARYING NUMERO FROM 1 BY 1 UNTIL NUMERO > WS-INTERVALO-DIAS.
+
+       AVANZA-UN-DIA.
+           PERFORM CALCULA-DIAS-EN-MES.
+           ADD 1 TO WS-DIA.
+           IF WS-DIA > WS-DIAS-EN-MES
+                   MOVE 1 TO WS-DIA
+                   ADD 1 TO WS-MES
+                   IF WS-MES > 12
+                           MOVE 1 TO WS-MES
+                           ADD 1 TO WS-ANIO
+                   END-IF
+           END-IF.
+
+      *DETERMINA CUANTOS DIAS TIENE WS-MES DEL WS-ANIO ACTUAL,
+      *RESOLVIENDO FEBRERO SEGUN LA REGLA DE AÑO BISIESTO
+       CALCULA-DIAS-EN-MES.
+           EVALUATE WS-MES
+               WHEN 1 MOVE 31 TO WS-DIAS-EN-MES
+               WHEN 2
+                   PERFORM DETERMINA-BISIESTO
+                   IF WS-ES-BISIESTO
+                           MOVE 29 TO WS-DIAS-EN-MES
+                   ELSE
+                           MOVE 28 TO WS-DIAS-EN-MES
+                   END-IF
+               WHEN 3 MOVE 31 TO WS-DIAS-EN-MES
+               WHEN 4 MOVE 30 TO WS-DIAS-EN-MES
+               WHEN 5 MOVE 31 TO WS-DIAS-EN-MES
+               WHEN 6 MOVE 30 TO WS-DIAS-EN-MES
+               WHEN 7 MOVE 31 TO WS-DIAS-EN-MES
+               WHEN 8 MOVE 31 TO WS-DIAS-EN-MES
+               WHEN 9 MOVE 30 TO WS-DIAS-EN-MES
+               WHEN 10 MOVE 31 TO WS-DIAS-EN-MES
+               WHEN 11 MOVE 30 TO WS-DIAS-EN-MES
+               WHEN OTHER MOVE 31 TO WS-DIAS-EN-MES
+           END-EVALUATE.
+
+      *BISIESTO SI ES DIVISIBLE ENTRE 4 Y (NO DIVISIBLE ENTRE 100, O
+      *SI DIVISIBLE ENTRE 400)
+       DETERMINA-BISIESTO.
+           DIVIDE WS-ANIO BY 4 GIVING WS-COCIENTE
+                   REMAINDER WS-RESIDUO-4.
+           DIVIDE WS-ANIO BY 100 GIVING WS-COCIENTE
+                   REMAINDER WS-RESIDUO-100.
+           DIVIDE WS-ANIO BY 400 GIVING WS-COCIENTE
+                   REMAINDER WS-RESIDUO-400.
+           IF WS-RESIDUO-4 = 0 AND
+                   (WS-RESIDUO-100 NOT = 0 OR WS-RESIDUO-400 = 0)
+                   MOVE "S" TO WS-BISIESTO
+           ELSE
+                   MOVE "N" TO WS-BISIESTO
+           END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
