@@ -16,12 +16,27 @@
        01 A PIC S99V99.
        01 B PIC S99V99.
        01 RESULTADO PIC S99V99.
+       01 RES-FORMATO PIC -ZZ9.99.
+       01 CONTINUA PIC A(1).
 
        PROCEDURE DIVISION.
        NEGATIVOS-POSITIVOS-DECIMALES.
-           MOVE -10.15 TO A.
-           MOVE -5.10 TO B.
+           PERFORM CAPTURA-VARIANZA
+               UNTIL CONTINUA = "n" OR CONTINUA = "N".
+           STOP RUN.
+
+      *CAPTURA DOS MONTOS CON SIGNO (P.EJ. UN PAGO DE MAS Y UN CARGO
+      *DE MENOS) Y MUESTRA LA VARIANZA NETA ENTRE AMBOS, EN VEZ DE
+      *USAR LOS VALORES FIJOS -10.15/-5.10 DEL EJEMPLO ORIGINAL
+       CAPTURA-VARIANZA.
+           DISPLAY "Monto con signo 1 (ej. -10.15): ".
+           ACCEPT A.
+           DISPLAY "Monto con signo 2 (ej. -5.10): ".
+           ACCEPT B.
            COMPUTE RESULTADO = A + B.
-           DISPLAY RESULTADO.
-            STOP RUN.
+           MOVE RESULTADO TO RES-FORMATO.
+           DISPLAY "La variacion neta es " RES-FORMATO.
+           DISPLAY "¿Desea capturar otra variacion? s/n ".
+           ACCEPT CONTINUA.
+
        END PROGRAM NUMEROSDECIMALESYNEGATIVOS.
